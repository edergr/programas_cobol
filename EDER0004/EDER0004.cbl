@@ -0,0 +1,307 @@
+      ******************************************************************
+      *    NOME PROG..:  EDER0004                                      *
+      *    DESCRICAO..:  EXPORTACAO DE MOVIMENTACOES NO PADRAO CNAB    *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      ******************************************************************
+      *                                                                *
+      *    LE O ARQUIVO DE MOVIMENTACOES NO LAYOUT EDERWCPY E GERA UM  *
+      *    ARQUIVO DE INTERCAMBIO NO PADRAO CNAB DO BANCO, COM         *
+      *    REGISTRO HEADER (TIPO '0'), UM REGISTRO DETALHE (TIPO '1')  *
+      *    PARA CADA MOVIMENTACAO E UM REGISTRO TRAILER (TIPO '9')     *
+      *    COM A QUANTIDADE DE DETALHES E O VALOR TOTAL EXPORTADO. O   *
+      *    HEADER E O TRAILER DO PROPRIO ARQUIVO EDERWCPY NAO SAO      *
+      *    EXPORTADOS COMO DETALHE, E MOVIMENTACOES COM               *
+      *    EDERWCPY-E-TIPO-MOVIMENTACAO FORA DE 'D'/'C' SAO IGNORADAS  *
+      *    (JA DEVEM TER SIDO DESVIADAS PELO EDER0002).                *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       VERSAO INICIAL                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EDER0004.
+       AUTHOR.         EDER GUIMARAES RODRIGUES.
+       INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MOVTO     ASSIGN TO 'MOVTO'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0004-WS-FS-MOVTO.
+
+           SELECT ARQ-CNAB      ASSIGN TO 'CNAB'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0004-WS-FS-CNAB.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MOVTO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MOVTO.
+           COPY EDERWCPY.
+
+       FD  ARQ-CNAB
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CNAB                            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  EDER0004-WS-FS-MOVTO                PIC X(02) VALUE SPACES.
+       77  EDER0004-WS-FS-CNAB                 PIC X(02) VALUE SPACES.
+       77  EDER0004-WS-FIM-ARQUIVO             PIC X(01) VALUE 'N'.
+           88  EDER0004-88-FIM-ARQUIVO                   VALUE 'S'.
+       77  EDER0004-WS-TEM-PENDENTE            PIC X(01) VALUE 'N'.
+           88  EDER0004-88-TEM-PENDENTE                  VALUE 'S'.
+       77  EDER0004-WS-DATA-SISTEMA            PIC 9(08) VALUE ZEROS.
+       77  EDER0004-WS-SEQUENCIAL              PIC 9(06) VALUE ZEROS
+                                                COMP.
+       77  EDER0004-WS-CONT-EXPORTADOS         PIC 9(06) VALUE ZEROS
+                                                COMP.
+       77  EDER0004-WS-CONT-IGNORADOS          PIC 9(06) VALUE ZEROS
+                                                COMP.
+       77  EDER0004-WS-VALOR-TOTAL             PIC 9(13)V99 VALUE
+                                                    ZEROS COMP-3.
+       77  EDER0004-WS-CONT-LIDOS              PIC 9(07) VALUE ZEROS
+                                                COMP.
+       77  EDER0004-WS-SOMA-LIDA                PIC 9(15)V99 VALUE
+                                                    ZEROS COMP-3.
+       77  EDER0004-WS-TRAILER-OK               PIC X(01) VALUE 'S'.
+           88  EDER0004-88-TRAILER-OK                      VALUE 'S'.
+       77  EDER0004-WS-ABORTAR                  PIC X(01) VALUE 'N'.
+           88  EDER0004-88-ABORTAR                         VALUE 'S'.
+
+      *    GUARDA O REGISTRO LIDO NA VOLTA ANTERIOR, JA QUE SO SE SABE
+      *    QUE O ULTIMO REGISTRO FISICO E O TRAILER (E NAO UM DETALHE)
+      *    QUANDO A LEITURA SEGUINTE ENCONTRA O FIM DO ARQUIVO.
+       01  EDER0004-WS-REG-ANTERIOR.
+           COPY EDERWCPY.
+
+       01  EDER0004-WL-HEADER.
+           05  EDER0004-WH-TIPO-REGISTRO       PIC X(01) VALUE '0'.
+           05  EDER0004-WH-CODIGO-BANCO        PIC 9(03) VALUE ZEROS.
+           05  EDER0004-WH-NOME-EMPRESA        PIC X(30)
+               VALUE 'EDER GUIMARAES RODRIGUES LTDA'.
+           05  EDER0004-WH-DATA-GERACAO        PIC 9(08).
+           05  FILLER                          PIC X(38) VALUE SPACES.
+
+       01  EDER0004-WL-DETALHE.
+           05  EDER0004-WD-TIPO-REGISTRO       PIC X(01) VALUE '1'.
+           05  EDER0004-WD-SEQUENCIAL          PIC 9(06).
+           05  EDER0004-WD-CONTA               PIC 9(10).
+           05  EDER0004-WD-DATA-MOVIMENTO      PIC 9(08).
+           05  EDER0004-WD-CODIGO-MOVIMENTO    PIC 9(02).
+           05  EDER0004-WD-VALOR               PIC 9(13)V99.
+           05  FILLER                          PIC X(38) VALUE SPACES.
+
+       01  EDER0004-WL-TRAILER.
+           05  EDER0004-WT-TIPO-REGISTRO       PIC X(01) VALUE '9'.
+           05  EDER0004-WT-QTD-REGISTROS       PIC 9(06).
+           05  EDER0004-WT-VALOR-TOTAL         PIC 9(13)V99.
+           05  FILLER                          PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+           IF NOT EDER0004-88-ABORTAR
+               PERFORM 2000-EXPORTAR-MOVTO
+                                  THRU 2000-EXPORTAR-MOVTO-EXIT
+                   UNTIL EDER0004-88-FIM-ARQUIVO
+               PERFORM 3500-VALIDAR-TRAILER-ORIGEM
+                                  THRU 3500-VALIDAR-TRAILER-ORIGEM-EXIT
+               PERFORM 3000-GRAVAR-TRAILER
+                                  THRU 3000-GRAVAR-TRAILER-EXIT
+               PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      *    ABRE OS ARQUIVOS, GRAVA O HEADER DO CNAB E POSICIONA NO     *
+      *    PRIMEIRO CANDIDATO A REGISTRO DE DETALHE                    *
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  ARQ-MOVTO.
+           IF EDER0004-WS-FS-MOVTO NOT = '00'
+               DISPLAY 'EDER0004 - ERRO AO ABRIR ARQ-MOVTO: '
+                       EDER0004-WS-FS-MOVTO
+               SET EDER0004-88-ABORTAR TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARQ-CNAB.
+           IF EDER0004-WS-FS-CNAB NOT = '00'
+               DISPLAY 'EDER0004 - ERRO AO ABRIR ARQ-CNAB: '
+                       EDER0004-WS-FS-CNAB
+               SET EDER0004-88-ABORTAR TO TRUE
+               CLOSE ARQ-MOVTO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+           ACCEPT EDER0004-WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE EDER0004-WS-DATA-SISTEMA TO EDER0004-WH-DATA-GERACAO.
+           MOVE EDER0004-WL-HEADER       TO REG-CNAB.
+           WRITE REG-CNAB.
+
+      *    O PRIMEIRO REGISTRO DO ARQUIVO EDERWCPY E O HEADER E E
+      *    DESCARTADO AQUI, ANTES DE POSICIONAR O BUFFER DE LOOKAHEAD
+      *    NO PRIMEIRO REGISTRO DE DETALHE VERDADEIRO.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           IF NOT EDER0004-88-FIM-ARQUIVO
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+           IF NOT EDER0004-88-FIM-ARQUIVO
+               MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+                   TO EDERWCPY-REGISTRO OF EDER0004-WS-REG-ANTERIOR
+               SET EDER0004-88-TEM-PENDENTE TO TRUE
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFIRMA O REGISTRO PENDENTE COMO DETALHE (POIS EXISTE UM   *
+      *    PROXIMO REGISTRO FISICO), EXPORTA-O NO PADRAO CNAB E        *
+      *    DESLOCA O REGISTRO PENDENTE PARA O RECEM-LIDO               *
+      ******************************************************************
+       2000-EXPORTAR-MOVTO.
+           ADD 1 TO EDER0004-WS-CONT-LIDOS.
+           ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                             EDER0004-WS-REG-ANTERIOR
+               TO EDER0004-WS-SOMA-LIDA.
+           PERFORM 2200-GRAVAR-DETALHE
+                              THRU 2200-GRAVAR-DETALHE-EXIT.
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF EDER0004-WS-REG-ANTERIOR.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+       2000-EXPORTAR-MOVTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LEITURA SEQUENCIAL DO ARQUIVO DE MOVIMENTACOES              *
+      ******************************************************************
+       2100-LER-MOVTO.
+           READ ARQ-MOVTO
+               AT END
+                   SET EDER0004-88-FIM-ARQUIVO TO TRUE
+           END-READ.
+       2100-LER-MOVTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    MONTA E GRAVA O REGISTRO DETALHE (TIPO '1') NO PADRAO CNAB, *
+      *    IGNORANDO MOVIMENTACOES COM TIPO FORA DE 'D'/'C'            *
+      ******************************************************************
+       2200-GRAVAR-DETALHE.
+           IF EDERWCPY-E-TIPO-MOVIMENTACAO OF EDER0004-WS-REG-ANTERIOR
+                                                                = 'D'
+              OR EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                    EDER0004-WS-REG-ANTERIOR = 'C'
+               ADD 1 TO EDER0004-WS-SEQUENCIAL
+               MOVE EDER0004-WS-SEQUENCIAL
+                   TO EDER0004-WD-SEQUENCIAL
+               MOVE EDERWCPY-E-CONTA OF EDER0004-WS-REG-ANTERIOR
+                   TO EDER0004-WD-CONTA
+               MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF
+                                 EDER0004-WS-REG-ANTERIOR
+                   TO EDER0004-WD-DATA-MOVIMENTO
+               IF EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                 EDER0004-WS-REG-ANTERIOR = 'C'
+                   MOVE 01 TO EDER0004-WD-CODIGO-MOVIMENTO
+               ELSE
+                   MOVE 02 TO EDER0004-WD-CODIGO-MOVIMENTO
+               END-IF
+               MOVE EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                                 EDER0004-WS-REG-ANTERIOR
+                   TO EDER0004-WD-VALOR
+               MOVE EDER0004-WL-DETALHE TO REG-CNAB
+               WRITE REG-CNAB
+               ADD 1 TO EDER0004-WS-CONT-EXPORTADOS
+               ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                                 EDER0004-WS-REG-ANTERIOR
+                   TO EDER0004-WS-VALOR-TOTAL
+           ELSE
+               ADD 1 TO EDER0004-WS-CONT-IGNORADOS
+           END-IF.
+       2200-GRAVAR-DETALHE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE O TRAILER DO ARQUIVO EDERWCPY DE ORIGEM (O ULTIMO   *
+      *    REGISTRO FISICO AINDA PENDENTE AO FIM DA LEITURA) CONTRA A  *
+      *    QUANTIDADE DE DETALHES E O SOMATORIO REALMENTE LIDOS, PARA  *
+      *    QUE UM ARQUIVO DE ORIGEM TRUNCADO OU CORROMPIDO SEJA        *
+      *    DETECTADO ANTES DE SE CONFIAR NA EXPORTACAO GERADA          *
+      ******************************************************************
+       3500-VALIDAR-TRAILER-ORIGEM.
+           IF NOT EDER0004-88-TEM-PENDENTE
+               DISPLAY 'EDER0004 - ARQUIVO DE ORIGEM SEM REGISTRO '
+                       'TRAILER'
+               MOVE 'N' TO EDER0004-WS-TRAILER-OK
+               GO TO 3500-VALIDAR-TRAILER-ORIGEM-EXIT
+           END-IF.
+
+           IF EDERWCPY-T-QTD-REGISTROS OF EDER0004-WS-REG-ANTERIOR
+                       NOT = EDER0004-WS-CONT-LIDOS
+               DISPLAY 'EDER0004 - QTDE DE REGISTROS DO TRAILER '
+                       'DIVERGENTE. LIDOS: ' EDER0004-WS-CONT-LIDOS
+                       ' TRAILER: '
+                       EDERWCPY-T-QTD-REGISTROS OF
+                                     EDER0004-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0004-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERWCPY-T-HASH-VALORES OF EDER0004-WS-REG-ANTERIOR
+                       NOT = EDER0004-WS-SOMA-LIDA
+               DISPLAY 'EDER0004 - HASH DE VALORES DO TRAILER '
+                       'DIVERGENTE. CALCULADO: '
+                       EDER0004-WS-SOMA-LIDA
+                       ' TRAILER: '
+                       EDERWCPY-T-HASH-VALORES OF
+                                     EDER0004-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0004-WS-TRAILER-OK
+           END-IF.
+       3500-VALIDAR-TRAILER-ORIGEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    MONTA E GRAVA O REGISTRO TRAILER (TIPO '9') DO CNAB COM A   *
+      *    QUANTIDADE E O VALOR TOTAL DOS DETALHES EXPORTADOS          *
+      ******************************************************************
+       3000-GRAVAR-TRAILER.
+           MOVE EDER0004-WS-CONT-EXPORTADOS
+               TO EDER0004-WT-QTD-REGISTROS.
+           MOVE EDER0004-WS-VALOR-TOTAL
+               TO EDER0004-WT-VALOR-TOTAL.
+           MOVE EDER0004-WL-TRAILER TO REG-CNAB.
+           WRITE REG-CNAB.
+       3000-GRAVAR-TRAILER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    FECHA OS ARQUIVOS E EMITE O RESUMO DA EXPORTACAO            *
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE ARQ-MOVTO.
+           CLOSE ARQ-CNAB.
+           DISPLAY 'EDER0004 - MOVIMENTACOES EXPORTADAS.: '
+                   EDER0004-WS-CONT-EXPORTADOS.
+           DISPLAY 'EDER0004 - MOVIMENTACOES IGNORADAS..: '
+                   EDER0004-WS-CONT-IGNORADOS.
+           IF EDER0004-88-TRAILER-OK
+               DISPLAY 'EDER0004 - TRAILER DE ORIGEM CONFERIDO: OK'
+           ELSE
+               DISPLAY 'EDER0004 - TRAILER DE ORIGEM CONFERIDO: '
+                       'DIVERGENTE'
+           END-IF.
+       9000-FINALIZAR-EXIT.
+           EXIT.
