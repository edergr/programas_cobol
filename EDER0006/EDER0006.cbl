@@ -0,0 +1,402 @@
+      ******************************************************************
+      *    NOME PROG..:  EDER0006                                      *
+      *    DESCRICAO..:  CONFERENCIA DO SINAL DE CONFIRMACAO CONTRA O  *
+      *                  TIPO DE MOVIMENTACAO                          *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      ******************************************************************
+      *                                                                *
+      *    LE, PAREADOS REGISTRO A REGISTRO, O ARQUIVO DE MOVIMENTACOES*
+      *    NO LAYOUT EDERWCPY E O ARQUIVO DE CONFIRMACAO DA FONTE NO   *
+      *    LAYOUT EDERCCPY (QUE TRAZ O MESMO VALOR COM SINAL). PARA    *
+      *    CADA PAR, CONFERE SE A CONTA E A DATA BATEM ENTRE OS DOIS   *
+      *    ARQUIVOS E SE O SINAL DE EDERCCPY-C-VALOR-SINAL E COMPATIVEL*
+      *    COM EDERWCPY-E-TIPO-MOVIMENTACAO (NEGATIVO = 'D', POSITIVO =*
+      *    'C'). QUALQUER DIVERGENCIA E DESVIADA PARA O ARQUIVO DE     *
+      *    DIVERGENCIAS PARA REVISAO MANUAL ANTES DA MOVIMENTACAO SER  *
+      *    EFETIVAMENTE POSTADA.                                       *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       VERSAO INICIAL                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EDER0006.
+       AUTHOR.         EDER GUIMARAES RODRIGUES.
+       INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MOVTO       ASSIGN TO 'MOVTO'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS EDER0006-WS-FS-MOVTO.
+
+           SELECT ARQ-CONFIRMA    ASSIGN TO 'CONFIRMA'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS EDER0006-WS-FS-CONF.
+
+           SELECT ARQ-DIVERGENCIAS ASSIGN TO 'DIVERGEN'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS
+                                             EDER0006-WS-FS-DIV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MOVTO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MOVTO.
+           COPY EDERWCPY.
+
+       FD  ARQ-CONFIRMA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CONFIRMA.
+           COPY EDERCCPY.
+
+      *    REGISTRO DE DIVERGENCIA: UM POR PAR DE MOVIMENTACAO/
+      *    CONFIRMACAO ONDE A CONTA/DATA NAO CONFEREM OU ONDE O SINAL
+      *    DA CONFIRMACAO NAO E COMPATIVEL COM O TIPO INFORMADO.
+       FD  ARQ-DIVERGENCIAS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-DIVERGENCIA.
+           05  EDER0006-DIV-CONTA               PIC 9(10).
+           05  EDER0006-DIV-DATA                PIC 9(08).
+           05  EDER0006-DIV-TIPO-INFORMADO      PIC X(01).
+           05  EDER0006-DIV-VALOR-SINAL         PIC S9(13)V99.
+           05  EDER0006-DIV-TIPO-ESPERADO       PIC X(01).
+           05  EDER0006-DIV-MOTIVO              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  EDER0006-WS-FS-MOVTO               PIC X(02) VALUE SPACES.
+       77  EDER0006-WS-FS-CONF                PIC X(02) VALUE SPACES.
+       77  EDER0006-WS-FS-DIV                 PIC X(02) VALUE SPACES.
+       77  EDER0006-WS-FIM-MOVTO              PIC X(01) VALUE 'N'.
+           88  EDER0006-88-FIM-MOVTO                    VALUE 'S'.
+       77  EDER0006-WS-FIM-CONF               PIC X(01) VALUE 'N'.
+           88  EDER0006-88-FIM-CONF                     VALUE 'S'.
+       77  EDER0006-WS-TEM-PENDENTE-MOVTO     PIC X(01) VALUE 'N'.
+           88  EDER0006-88-TEM-PENDENTE-MOVTO           VALUE 'S'.
+       77  EDER0006-WS-TEM-PENDENTE-CONF      PIC X(01) VALUE 'N'.
+           88  EDER0006-88-TEM-PENDENTE-CONF            VALUE 'S'.
+       77  EDER0006-WS-CONT-LIDOS             PIC 9(07) VALUE ZEROS
+                                               COMP.
+       77  EDER0006-WS-CONT-DIVERGENTES       PIC 9(07) VALUE ZEROS
+                                               COMP.
+       77  EDER0006-WS-TIPO-ESPERADO          PIC X(01) VALUE SPACES.
+       77  EDER0006-WS-SOMA-MOVTO              PIC 9(15)V99 VALUE
+                                                    ZEROS COMP-3.
+       77  EDER0006-WS-SOMA-CONF               PIC S9(15)V99 VALUE
+                                                    ZEROS COMP-3.
+       77  EDER0006-WS-TRAILER-OK               PIC X(01) VALUE 'S'.
+           88  EDER0006-88-TRAILER-OK                      VALUE 'S'.
+       77  EDER0006-WS-ABORTAR                  PIC X(01) VALUE 'N'.
+           88  EDER0006-88-ABORTAR                         VALUE 'S'.
+
+      *    GUARDAM O REGISTRO DE DETALHE LIDO NA VOLTA ANTERIOR DE CADA
+      *    ARQUIVO, JA QUE SO SE SABE QUE O ULTIMO REGISTRO FISICO E O
+      *    TRAILER (E NAO UM DETALHE) QUANDO A LEITURA SEGUINTE
+      *    ENCONTRA O FIM DO ARQUIVO.
+       01  EDER0006-WS-REG-ANTERIOR-MOVTO.
+           COPY EDERWCPY.
+       01  EDER0006-WS-REG-ANTERIOR-CONF.
+           COPY EDERCCPY.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+           IF NOT EDER0006-88-ABORTAR
+               PERFORM 2000-CONFERIR-PAR THRU 2000-CONFERIR-PAR-EXIT
+                   UNTIL EDER0006-88-FIM-MOVTO OR EDER0006-88-FIM-CONF
+               PERFORM 2900-VALIDAR-SINCRONISMO
+                                  THRU 2900-VALIDAR-SINCRONISMO-EXIT
+               PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      *    ABRE OS ARQUIVOS E POSICIONA CADA UM NO PRIMEIRO CANDIDATO  *
+      *    A REGISTRO DE DETALHE                                       *
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  ARQ-MOVTO.
+           IF EDER0006-WS-FS-MOVTO NOT = '00'
+               DISPLAY 'EDER0006 - ERRO AO ABRIR ARQ-MOVTO: '
+                       EDER0006-WS-FS-MOVTO
+               SET EDER0006-88-ABORTAR TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+           OPEN INPUT  ARQ-CONFIRMA.
+           IF EDER0006-WS-FS-CONF NOT = '00'
+               DISPLAY 'EDER0006 - ERRO AO ABRIR ARQ-CONFIRMA: '
+                       EDER0006-WS-FS-CONF
+               SET EDER0006-88-ABORTAR TO TRUE
+               CLOSE ARQ-MOVTO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARQ-DIVERGENCIAS.
+           IF EDER0006-WS-FS-DIV NOT = '00'
+               DISPLAY 'EDER0006 - ERRO AO ABRIR ARQ-DIVERGENCIAS: '
+                       EDER0006-WS-FS-DIV
+               SET EDER0006-88-ABORTAR TO TRUE
+               CLOSE ARQ-MOVTO
+               CLOSE ARQ-CONFIRMA
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+      *    O PRIMEIRO REGISTRO DE CADA ARQUIVO E O HEADER E E
+      *    DESCARTADO AQUI, ANTES DE POSICIONAR O BUFFER DE LOOKAHEAD
+      *    NO PRIMEIRO REGISTRO DE DETALHE VERDADEIRO DE CADA ARQUIVO.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           IF NOT EDER0006-88-FIM-MOVTO
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+           IF NOT EDER0006-88-FIM-MOVTO
+               MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+                   TO EDERWCPY-REGISTRO OF
+                                     EDER0006-WS-REG-ANTERIOR-MOVTO
+               SET EDER0006-88-TEM-PENDENTE-MOVTO TO TRUE
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+
+           PERFORM 2110-LER-CONFIRMA THRU 2110-LER-CONFIRMA-EXIT.
+           IF NOT EDER0006-88-FIM-CONF
+               PERFORM 2110-LER-CONFIRMA THRU 2110-LER-CONFIRMA-EXIT
+           END-IF.
+           IF NOT EDER0006-88-FIM-CONF
+               MOVE EDERCCPY-REGISTRO OF REG-CONFIRMA
+                   TO EDERCCPY-REGISTRO OF
+                                     EDER0006-WS-REG-ANTERIOR-CONF
+               SET EDER0006-88-TEM-PENDENTE-CONF TO TRUE
+               PERFORM 2110-LER-CONFIRMA THRU 2110-LER-CONFIRMA-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFIRMA O PAR DE REGISTROS PENDENTES COMO DETALHE, CONFERE *
+      *    CONTA/DATA E O SINAL DA CONFIRMACAO CONTRA O TIPO           *
+      *    INFORMADO, E AVANCA CADA ARQUIVO PARA O PROXIMO DETALHE     *
+      ******************************************************************
+       2000-CONFERIR-PAR.
+           ADD 1 TO EDER0006-WS-CONT-LIDOS.
+           PERFORM 2200-VALIDAR-PAR THRU 2200-VALIDAR-PAR-EXIT.
+
+           ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                             EDER0006-WS-REG-ANTERIOR-MOVTO
+               TO EDER0006-WS-SOMA-MOVTO.
+           ADD EDERCCPY-C-VALOR-SINAL OF EDER0006-WS-REG-ANTERIOR-CONF
+               TO EDER0006-WS-SOMA-CONF.
+
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF EDER0006-WS-REG-ANTERIOR-MOVTO.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+
+           MOVE EDERCCPY-REGISTRO OF REG-CONFIRMA
+               TO EDERCCPY-REGISTRO OF EDER0006-WS-REG-ANTERIOR-CONF.
+           PERFORM 2110-LER-CONFIRMA THRU 2110-LER-CONFIRMA-EXIT.
+       2000-CONFERIR-PAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LEITURA SEQUENCIAL DO ARQUIVO DE MOVIMENTACOES              *
+      ******************************************************************
+       2100-LER-MOVTO.
+           READ ARQ-MOVTO
+               AT END
+                   SET EDER0006-88-FIM-MOVTO TO TRUE
+           END-READ.
+       2100-LER-MOVTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LEITURA SEQUENCIAL DO ARQUIVO DE CONFIRMACAO                *
+      ******************************************************************
+       2110-LER-CONFIRMA.
+           READ ARQ-CONFIRMA
+               AT END
+                   SET EDER0006-88-FIM-CONF TO TRUE
+           END-READ.
+       2110-LER-CONFIRMA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE SE A CONTA/DATA DO PAR PENDENTE BATEM ENTRE OS DOIS *
+      *    ARQUIVOS E SE O SINAL DA CONFIRMACAO E COMPATIVEL COM O     *
+      *    TIPO DE MOVIMENTACAO INFORMADO (NEGATIVO = 'D', POSITIVO =  *
+      *    'C')                                                        *
+      ******************************************************************
+       2200-VALIDAR-PAR.
+           IF EDERWCPY-E-CONTA OF EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDERCCPY-C-CONTA OF
+                                      EDER0006-WS-REG-ANTERIOR-CONF
+              OR EDERWCPY-E-DATA-MOVIMENTACAO OF
+                                      EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDERCCPY-C-DATA-MOVIMENTACAO OF
+                                      EDER0006-WS-REG-ANTERIOR-CONF
+               PERFORM 2300-GRAVAR-DIVERGENCIA
+                                  THRU 2300-GRAVAR-DIVERGENCIA-EXIT
+               GO TO 2200-VALIDAR-PAR-EXIT
+           END-IF.
+
+           IF EDERCCPY-C-VALOR-SINAL OF EDER0006-WS-REG-ANTERIOR-CONF
+                       < 0
+               MOVE 'D' TO EDER0006-WS-TIPO-ESPERADO
+           ELSE
+               MOVE 'C' TO EDER0006-WS-TIPO-ESPERADO
+           END-IF.
+
+           IF EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                      EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDER0006-WS-TIPO-ESPERADO
+               PERFORM 2300-GRAVAR-DIVERGENCIA
+                                  THRU 2300-GRAVAR-DIVERGENCIA-EXIT
+           END-IF.
+       2200-VALIDAR-PAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    GRAVA O PAR DIVERGENTE NO ARQUIVO DE DIVERGENCIAS PARA      *
+      *    REVISAO MANUAL ANTES DA MOVIMENTACAO SER POSTADA            *
+      ******************************************************************
+       2300-GRAVAR-DIVERGENCIA.
+           MOVE SPACES TO REG-DIVERGENCIA.
+           MOVE EDERWCPY-E-CONTA OF EDER0006-WS-REG-ANTERIOR-MOVTO
+               TO EDER0006-DIV-CONTA.
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF
+                             EDER0006-WS-REG-ANTERIOR-MOVTO
+               TO EDER0006-DIV-DATA.
+           MOVE EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                             EDER0006-WS-REG-ANTERIOR-MOVTO
+               TO EDER0006-DIV-TIPO-INFORMADO.
+           MOVE EDERCCPY-C-VALOR-SINAL OF EDER0006-WS-REG-ANTERIOR-CONF
+               TO EDER0006-DIV-VALOR-SINAL.
+           MOVE EDER0006-WS-TIPO-ESPERADO
+               TO EDER0006-DIV-TIPO-ESPERADO.
+           IF EDERWCPY-E-CONTA OF EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDERCCPY-C-CONTA OF
+                                      EDER0006-WS-REG-ANTERIOR-CONF
+              OR EDERWCPY-E-DATA-MOVIMENTACAO OF
+                                      EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDERCCPY-C-DATA-MOVIMENTACAO OF
+                                      EDER0006-WS-REG-ANTERIOR-CONF
+               MOVE 'CONTA/DATA NAO CONFEREM ENTRE MOVTO E CONFIRMA'
+                   TO EDER0006-DIV-MOTIVO
+           ELSE
+               MOVE 'SINAL DA CONFIRMACAO NAO CONFERE COM O TIPO'
+                   TO EDER0006-DIV-MOTIVO
+           END-IF.
+           WRITE REG-DIVERGENCIA.
+           ADD 1 TO EDER0006-WS-CONT-DIVERGENTES.
+       2300-GRAVAR-DIVERGENCIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    AVISA QUANDO OS DOIS ARQUIVOS NAO TERMINAM SEUS DETALHES NO *
+      *    MESMO PONTO (QUANTIDADES DE REGISTRO DIFERENTES ENTRE A     *
+      *    MOVIMENTACAO E A CONFIRMACAO) E, QUANDO OS DOIS TERMINAM    *
+      *    JUNTOS, CONFERE O TRAILER DE CADA ARQUIVO CONTRA A          *
+      *    QUANTIDADE DE PARES LIDOS E O SOMATORIO REALMENTE           *
+      *    ACUMULADO DE CADA LADO                                      *
+      ******************************************************************
+       2900-VALIDAR-SINCRONISMO.
+           IF EDER0006-88-FIM-MOVTO AND NOT EDER0006-88-FIM-CONF
+               DISPLAY 'EDER0006 - ARQ-CONFIRMA TEM MAIS DETALHES DO '
+                       'QUE ARQ-MOVTO'
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+               GO TO 2900-VALIDAR-SINCRONISMO-EXIT
+           END-IF.
+           IF EDER0006-88-FIM-CONF AND NOT EDER0006-88-FIM-MOVTO
+               DISPLAY 'EDER0006 - ARQ-MOVTO TEM MAIS DETALHES DO QUE '
+                       'ARQ-CONFIRMA'
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+               GO TO 2900-VALIDAR-SINCRONISMO-EXIT
+           END-IF.
+
+           IF NOT EDER0006-88-TEM-PENDENTE-MOVTO
+              OR NOT EDER0006-88-TEM-PENDENTE-CONF
+               DISPLAY 'EDER0006 - ARQUIVO SEM REGISTRO TRAILER'
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+               GO TO 2900-VALIDAR-SINCRONISMO-EXIT
+           END-IF.
+
+           IF EDERWCPY-T-QTD-REGISTROS OF
+                             EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDER0006-WS-CONT-LIDOS
+               DISPLAY 'EDER0006 - QTDE DE REGISTROS DO TRAILER '
+                       'MOVTO DIVERGENTE. LIDOS: '
+                       EDER0006-WS-CONT-LIDOS
+                       ' TRAILER: '
+                       EDERWCPY-T-QTD-REGISTROS OF
+                                     EDER0006-WS-REG-ANTERIOR-MOVTO
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERWCPY-T-HASH-VALORES OF
+                             EDER0006-WS-REG-ANTERIOR-MOVTO
+                       NOT = EDER0006-WS-SOMA-MOVTO
+               DISPLAY 'EDER0006 - HASH DE VALORES DO TRAILER MOVTO '
+                       'DIVERGENTE. CALCULADO: '
+                       EDER0006-WS-SOMA-MOVTO
+                       ' TRAILER: '
+                       EDERWCPY-T-HASH-VALORES OF
+                                     EDER0006-WS-REG-ANTERIOR-MOVTO
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERCCPY-T-QTD-REGISTROS OF
+                             EDER0006-WS-REG-ANTERIOR-CONF
+                       NOT = EDER0006-WS-CONT-LIDOS
+               DISPLAY 'EDER0006 - QTDE DE REGISTROS DO TRAILER '
+                       'CONFIRMA DIVERGENTE. LIDOS: '
+                       EDER0006-WS-CONT-LIDOS
+                       ' TRAILER: '
+                       EDERCCPY-T-QTD-REGISTROS OF
+                                     EDER0006-WS-REG-ANTERIOR-CONF
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERCCPY-T-HASH-VALORES OF
+                             EDER0006-WS-REG-ANTERIOR-CONF
+                       NOT = EDER0006-WS-SOMA-CONF
+               DISPLAY 'EDER0006 - HASH DE VALORES DO TRAILER '
+                       'CONFIRMA DIVERGENTE. CALCULADO: '
+                       EDER0006-WS-SOMA-CONF
+                       ' TRAILER: '
+                       EDERCCPY-T-HASH-VALORES OF
+                                     EDER0006-WS-REG-ANTERIOR-CONF
+               MOVE 'N' TO EDER0006-WS-TRAILER-OK
+           END-IF.
+       2900-VALIDAR-SINCRONISMO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    FECHA ARQUIVOS E EMITE O RESUMO DA CONFERENCIA              *
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE ARQ-MOVTO.
+           CLOSE ARQ-CONFIRMA.
+           CLOSE ARQ-DIVERGENCIAS.
+           DISPLAY 'EDER0006 - PARES CONFERIDOS.......: '
+                   EDER0006-WS-CONT-LIDOS.
+           DISPLAY 'EDER0006 - DIVERGENCIAS ENCONTRADAS: '
+                   EDER0006-WS-CONT-DIVERGENTES.
+           IF EDER0006-88-TRAILER-OK
+               DISPLAY 'EDER0006 - TRAILERS CONFERIDOS....: OK'
+           ELSE
+               DISPLAY 'EDER0006 - TRAILERS CONFERIDOS....: DIVERGENTE'
+           END-IF.
+       9000-FINALIZAR-EXIT.
+           EXIT.
