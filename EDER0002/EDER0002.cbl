@@ -0,0 +1,681 @@
+      ******************************************************************
+      *    NOME PROG..:  EDER0002                                      *
+      *    DESCRICAO..:  VALIDACAO DO TIPO E DA DATA DE MOVIMENTACAO   *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      ******************************************************************
+      *                                                                *
+      *    LE O ARQUIVO DE MOVIMENTACOES NO LAYOUT EDERWCPY E CONFERE  *
+      *    SE EDERWCPY-E-TIPO-MOVIMENTACAO VEIO EXATAMENTE 'D' OU 'C'  *
+      *    E SE EDERWCPY-E-DATA-MOVIMENTACAO E UMA DATA CCYYMMDD       *
+      *    VALIDA (MES DE 01 A 12, DIA COMPATIVEL COM O MES E COM O    *
+      *    ANO BISSEXTO). REGISTROS COM QUALQUER DESSES CAMPOS FORA    *
+      *    DO PADRAO SAO DESVIADOS PARA O ARQUIVO DE EXCECOES EM VEZ   *
+      *    DE SEGUIR PARA OS TOTALIZADORES DE SALDO. AO FINAL, CONFERE *
+      *    O REGISTRO TRAILER (ULTIMO REGISTRO FISICO DO ARQUIVO)      *
+      *    CONTRA A QUANTIDADE DE DETALHES LIDOS E O SOMATORIO DOS     *
+      *    VALORES DE MOVIMENTACAO. A CADA EDER0002-WS-INTERVALO-CKPT  *
+      *    REGISTROS DE DETALHE GRAVA UM CHECKPOINT COM OS TOTAIS      *
+      *    ACUMULADOS, DE MODO QUE UM RERUN APOS ABEND REINICIE A      *
+      *    PARTIR DO ULTIMO CHECKPOINT EM VEZ DE DESDE O REGISTRO 1.   *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       VERSAO INICIAL                       *
+      *    09/08/2026   EGR       INCLUIDA A VALIDACAO DA DATA DE      *
+      *                           MOVIMENTACAO (CCYYMMDD NUMERICO)     *
+      *    09/08/2026   EGR       INCLUIDA A CONFERENCIA DO REGISTRO   *
+      *                           TRAILER (QTDE E HASH DE VALORES)     *
+      *    09/08/2026   EGR       INCLUIDO CHECKPOINT/RESTART A CADA   *
+      *                           EDER0002-WS-INTERVALO-CKPT REGISTROS *
+      *    09/08/2026   EGR       CORRIGIDA A RECUPERACAO DE EXCECOES  *
+      *                           NUM REINICIO PARA EXTRAIR AS DA      *
+      *                           PROPRIA TENTATIVA QUE ABENDOU        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EDER0002.
+       AUTHOR.         EDER GUIMARAES RODRIGUES.
+       INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MOVTO       ASSIGN TO 'MOVTO'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS EDER0002-WS-FS-MOVTO.
+
+           SELECT ARQ-EXCECOES    ASSIGN TO 'EXCTOS'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS
+                                             EDER0002-WS-FS-EXCECOES.
+
+      *    TODA EXCECAO DESTE CICLO E GRAVADA EM ARQ-EXCECOES-NOVO, DO
+      *    PRIMEIRO REGISTRO AO ULTIMO. NUM REINICIO APOS ABEND, O
+      *    PROPRIO ARQ-EXCECOES-NOVO DA TENTATIVA ANTERIOR (AINDA
+      *    INTACTO, POIS O ABEND AVISOU ANTES DESTE PROGRAMA REABRI-LO)
+      *    E LIDO E OS PRIMEIROS EDER0002-CKPT-CONT-REJEITADOS
+      *    REGISTROS SAO EXTRAIDOS PARA ARQ-EXCECOES (AQUI USADO SO
+      *    COMO AREA DE TRABALHO TEMPORARIA) ANTES DE ARQ-EXCECOES-NOVO
+      *    SER REABERTO EM MODO OUTPUT PARA ESTE REINICIO; OS REGISTROS
+      *    EXTRAIDOS SAO ENTAO REGRAVADOS DE VOLTA NELE. ISSO EVITA
+      *    REABRIR ARQ-EXCECOES-NOVO COM OPEN EXTEND (O QUE DUPLICARIA
+      *    AS EXCECOES ENTRE O ULTIMO CHECKPOINT E O ABEND, JA QUE ESSA
+      *    FAIXA E REVALIDADA NO REINICIO) E TAMBEM EVITA PERDER OS
+      *    REGISTROS JA GRAVADOS NESTA TENTATIVA AO ABRI-LO EM OUTPUT.
+           SELECT ARQ-EXCECOES-NOVO ASSIGN TO 'EXCTOSNOVO'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS
+                                             EDER0002-WS-FS-EXCNOVO.
+
+           SELECT ARQ-CHECKPOINT  ASSIGN TO 'CKPOINT'
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS
+                                             EDER0002-WS-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MOVTO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MOVTO.
+           COPY EDERWCPY.
+
+       FD  ARQ-EXCECOES
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXCECOES.
+           COPY EDERWCPY.
+           05  EDER0002-MOTIVO-REJEICAO           PIC X(60).
+
+       FD  ARQ-EXCECOES-NOVO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXCECOES-NOVO.
+           COPY EDERWCPY.
+           05  EDER0002-MOTIVO-REJEICAO           PIC X(60).
+
+      *    REGISTRO DE CHECKPOINT: GUARDA OS TOTAIS ACUMULADOS ATE O
+      *    ULTIMO REGISTRO DE DETALHE PROCESSADO, PARA PERMITIR UM
+      *    REINICIO SEM REPROCESSAR O ARQUIVO DESDE O COMECO.
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHECKPOINT.
+           05  EDER0002-CKPT-CONT-LIDOS            PIC 9(07).
+           05  EDER0002-CKPT-CONT-VALIDOS          PIC 9(07).
+           05  EDER0002-CKPT-CONT-REJEITADOS       PIC 9(07).
+           05  EDER0002-CKPT-SOMA-VALORES          PIC 9(15)V99.
+           05  EDER0002-CKPT-ULTIMA-CONTA          PIC 9(10).
+           05  EDER0002-CKPT-ULTIMA-DATA           PIC 9(08).
+           05  FILLER                              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  EDER0002-WS-FS-MOVTO                   PIC X(02) VALUE
+                                                       SPACES.
+       77  EDER0002-WS-FS-EXCECOES                PIC X(02) VALUE
+                                                       SPACES.
+       77  EDER0002-WS-FS-EXCNOVO                 PIC X(02) VALUE
+                                                       SPACES.
+       77  EDER0002-WS-FS-CKPT                    PIC X(02) VALUE
+                                                       SPACES.
+       77  EDER0002-WS-FIM-EXCECOES-ANT           PIC X(01) VALUE 'N'.
+           88  EDER0002-88-FIM-EXCECOES-ANT                 VALUE 'S'.
+       77  EDER0002-WS-CONT-REPLICADOS            PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-FIM-ARQUIVO                PIC X(01) VALUE 'N'.
+           88  EDER0002-88-FIM-ARQUIVO                      VALUE 'S'.
+       77  EDER0002-WS-TEM-PENDENTE               PIC X(01) VALUE 'N'.
+           88  EDER0002-88-TEM-PENDENTE                     VALUE 'S'.
+       77  EDER0002-WS-REINICIO                   PIC X(01) VALUE 'N'.
+           88  EDER0002-88-REINICIO                         VALUE 'S'.
+       77  EDER0002-WS-CONT-LIDOS                 PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-CONT-VALIDOS               PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-CONT-REJEITADOS            PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-SOMA-VALORES               PIC 9(15)V99
+                                                   VALUE ZEROS COMP-3.
+       77  EDER0002-WS-QTD-PULAR                  PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-INTERVALO-CKPT             PIC 9(07)
+                                                   VALUE 1000 COMP.
+       77  EDER0002-WS-QUOCIENTE-CKPT             PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-RESTO-CKPT                 PIC 9(07) VALUE ZEROS
+                                                   COMP.
+       77  EDER0002-WS-ULTIMA-CONTA               PIC 9(10) VALUE
+                                                       ZEROS.
+       77  EDER0002-WS-ULTIMA-DATA                PIC 9(08) VALUE
+                                                       ZEROS.
+
+      *    GUARDA O REGISTRO DE DETALHE LIDO NA VOLTA ANTERIOR, JA QUE
+      *    SO SABEMOS QUE O ULTIMO REGISTRO FISICO E O TRAILER (E NAO
+      *    UM DETALHE) QUANDO A LEITURA SEGUINTE ENCONTRA O FIM DO
+      *    ARQUIVO. UM REGISTRO SO E TRATADO COMO DETALHE QUANDO HOUVER
+      *    UM PROXIMO REGISTRO FISICO DEPOIS DELE.
+       01  EDER0002-WS-REG-ANTERIOR.
+           COPY EDERWCPY.
+
+       77  EDER0002-WS-TIPO-OK                    PIC X(01) VALUE 'S'.
+           88  EDER0002-88-TIPO-OK                          VALUE 'S'.
+       77  EDER0002-WS-DATA-OK                    PIC X(01) VALUE 'S'.
+           88  EDER0002-88-DATA-OK                          VALUE 'S'.
+       77  EDER0002-WS-TRAILER-OK                 PIC X(01) VALUE 'S'.
+           88  EDER0002-88-TRAILER-OK                       VALUE 'S'.
+       77  EDER0002-WS-ABORTAR                    PIC X(01) VALUE 'N'.
+           88  EDER0002-88-ABORTAR                          VALUE 'S'.
+
+       77  EDER0002-WS-ANO                        PIC 9(04) VALUE ZEROS.
+       77  EDER0002-WS-MES                        PIC 9(02) VALUE ZEROS.
+       77  EDER0002-WS-DIA                        PIC 9(02) VALUE ZEROS.
+       77  EDER0002-WS-DIAS-MES                   PIC 9(02) VALUE ZEROS.
+       77  EDER0002-WS-QUOCIENTE                  PIC 9(04) VALUE ZEROS.
+       77  EDER0002-WS-RESTO-4                    PIC 9(02) VALUE ZEROS.
+       77  EDER0002-WS-RESTO-100                  PIC 9(02) VALUE ZEROS.
+       77  EDER0002-WS-RESTO-400                  PIC 9(03) VALUE ZEROS.
+       77  EDER0002-WS-PONTEIRO                   PIC 9(03) VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+           IF NOT EDER0002-88-ABORTAR
+               PERFORM 2000-PROCESSAR-MOVTO
+                                  THRU 2000-PROCESSAR-MOVTO-EXIT
+                   UNTIL EDER0002-88-FIM-ARQUIVO
+               PERFORM 2500-VALIDAR-TRAILER
+                                  THRU 2500-VALIDAR-TRAILER-EXIT
+               PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      *    ABRE OS ARQUIVOS, RECUPERA UM CHECKPOINT DE UMA EXECUCAO    *
+      *    ANTERIOR (SE HOUVER) E POSICIONA NO PRIMEIRO CANDIDATO A    *
+      *    REGISTRO DE DETALHE                                         *
+      ******************************************************************
+       1000-INICIALIZAR.
+           PERFORM 1100-LER-CHECKPOINT-ANTERIOR
+                              THRU 1100-LER-CHECKPOINT-ANTERIOR-EXIT.
+
+           OPEN INPUT  ARQ-MOVTO.
+           IF EDER0002-WS-FS-MOVTO NOT = '00'
+               DISPLAY 'EDER0002 - ERRO AO ABRIR ARQ-MOVTO: '
+                       EDER0002-WS-FS-MOVTO
+               SET EDER0002-88-ABORTAR TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+      *    NUM REINICIO, EXTRAI DE ARQ-EXCECOES-NOVO (AINDA INTACTO DA
+      *    TENTATIVA QUE ABENDOU) OS REGISTROS DE EXCECAO ANTERIORES
+      *    AO ULTIMO CHECKPOINT, ANTES QUE O OPEN OUTPUT A SEGUIR OS
+      *    DESCARTE.
+           IF EDER0002-88-REINICIO
+               PERFORM 1200-EXTRAIR-EXCECOES-ANTERIORES
+                          THRU 1200-EXTRAIR-EXCECOES-ANTERIORES-EXIT
+           END-IF.
+
+      *    TODA EXCECAO DESTA EXECUCAO E GRAVADA EM ARQ-EXCECOES-NOVO,
+      *    DO PRIMEIRO REGISTRO DESTE CICLO AO ULTIMO.
+           OPEN OUTPUT ARQ-EXCECOES-NOVO.
+           IF EDER0002-WS-FS-EXCNOVO NOT = '00'
+               DISPLAY 'EDER0002 - ERRO AO ABRIR ARQ-EXCECOES-NOVO: '
+                       EDER0002-WS-FS-EXCNOVO
+               CLOSE ARQ-MOVTO
+               SET EDER0002-88-ABORTAR TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+      *    OS REGISTROS EXTRAIDOS ACIMA SAO REGRAVADOS NO INICIO DO
+      *    ARQUIVO RECEM-ABERTO, ANTES DE RETOMAR O PROCESSAMENTO.
+           IF EDER0002-88-REINICIO
+               PERFORM 1250-RESTAURAR-EXCECOES-ANTERIORES
+                          THRU 1250-RESTAURAR-EXCECOES-ANTERIORES-EXIT
+           END-IF.
+
+      *    O PRIMEIRO REGISTRO DO ARQUIVO E O HEADER (EDERWCPY-HEADER)
+      *    E E DESCARTADO AQUI, ANTES DE POSICIONAR O BUFFER DE
+      *    LOOKAHEAD NO PRIMEIRO REGISTRO DE DETALHE VERDADEIRO.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           IF NOT EDER0002-88-FIM-ARQUIVO
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+           IF NOT EDER0002-88-FIM-ARQUIVO
+               MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+                   TO EDERWCPY-REGISTRO OF EDER0002-WS-REG-ANTERIOR
+               SET EDER0002-88-TEM-PENDENTE TO TRUE
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR, SE EXISTIR, E     *
+      *    RESTAURA OS TOTAIS ACUMULADOS E A QUANTIDADE DE REGISTROS   *
+      *    DE DETALHE A PULAR NO REINICIO                              *
+      ******************************************************************
+       1100-LER-CHECKPOINT-ANTERIOR.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF EDER0002-WS-FS-CKPT NOT = '00'
+               GO TO 1100-LER-CHECKPOINT-ANTERIOR-EXIT
+           END-IF.
+
+           READ ARQ-CHECKPOINT
+               AT END
+                   CONTINUE
+           END-READ.
+           IF EDER0002-CKPT-CONT-LIDOS > 0
+               MOVE EDER0002-CKPT-CONT-LIDOS
+                   TO EDER0002-WS-CONT-LIDOS
+               MOVE EDER0002-CKPT-CONT-LIDOS
+                   TO EDER0002-WS-QTD-PULAR
+               MOVE EDER0002-CKPT-CONT-VALIDOS
+                   TO EDER0002-WS-CONT-VALIDOS
+               MOVE EDER0002-CKPT-CONT-REJEITADOS
+                   TO EDER0002-WS-CONT-REJEITADOS
+               MOVE EDER0002-CKPT-SOMA-VALORES
+                   TO EDER0002-WS-SOMA-VALORES
+               MOVE EDER0002-CKPT-ULTIMA-CONTA
+                   TO EDER0002-WS-ULTIMA-CONTA
+               MOVE EDER0002-CKPT-ULTIMA-DATA
+                   TO EDER0002-WS-ULTIMA-DATA
+               SET EDER0002-88-REINICIO TO TRUE
+               DISPLAY 'EDER0002 - REINICIO A PARTIR DE CHECKPOINT. '
+                       'REGISTROS JA PROCESSADOS: '
+                       EDER0002-WS-CONT-LIDOS
+                       ' ULTIMA CONTA/DATA: '
+                       EDER0002-WS-ULTIMA-CONTA '/'
+                       EDER0002-WS-ULTIMA-DATA
+           END-IF.
+           CLOSE ARQ-CHECKPOINT.
+       1100-LER-CHECKPOINT-ANTERIOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    EXTRAI DE ARQ-EXCECOES-NOVO, ANTES QUE ELE SEJA REABERTO EM *
+      *    OUTPUT PARA ESTE REINICIO, OS REGISTROS DE EXCECAO QUE A    *
+      *    TENTATIVA ANTERIOR (QUE ABENDOU) JA TINHA GRAVADO ATE O     *
+      *    ULTIMO CHECKPOINT. OS REGISTROS EXTRAIDOS FICAM GUARDADOS   *
+      *    EM ARQ-EXCECOES, USADO AQUI SO COMO AREA DE TRABALHO.       *
+      ******************************************************************
+       1200-EXTRAIR-EXCECOES-ANTERIORES.
+           MOVE ZEROS TO EDER0002-WS-CONT-REPLICADOS.
+           MOVE 'N'   TO EDER0002-WS-FIM-EXCECOES-ANT.
+
+           OPEN INPUT ARQ-EXCECOES-NOVO.
+           IF EDER0002-WS-FS-EXCNOVO NOT = '00'
+               DISPLAY 'EDER0002 - AVISO: NAO HA EXCECOES DE UMA '
+                       'TENTATIVA ANTERIOR PARA RECUPERAR: '
+                       EDER0002-WS-FS-EXCNOVO
+               GO TO 1200-EXTRAIR-EXCECOES-ANTERIORES-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARQ-EXCECOES.
+           IF EDER0002-WS-FS-EXCECOES NOT = '00'
+               DISPLAY 'EDER0002 - AVISO: NAO FOI POSSIVEL ABRIR '
+                       'ARQ-EXCECOES PARA RECUPERAR EXCECOES '
+                       'ANTERIORES: ' EDER0002-WS-FS-EXCECOES
+               CLOSE ARQ-EXCECOES-NOVO
+               MOVE ZEROS TO EDER0002-WS-CONT-REPLICADOS
+               GO TO 1200-EXTRAIR-EXCECOES-ANTERIORES-EXIT
+           END-IF.
+
+           PERFORM 1210-EXTRAIR-EXCECAO-ANTERIOR
+                          THRU 1210-EXTRAIR-EXCECAO-ANTERIOR-EXIT
+               UNTIL EDER0002-88-FIM-EXCECOES-ANT
+                  OR EDER0002-WS-CONT-REPLICADOS
+                     NOT LESS THAN EDER0002-CKPT-CONT-REJEITADOS.
+
+           CLOSE ARQ-EXCECOES-NOVO.
+           CLOSE ARQ-EXCECOES.
+       1200-EXTRAIR-EXCECOES-ANTERIORES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LE UM REGISTRO DA TENTATIVA ANTERIOR DE ARQ-EXCECOES-NOVO   *
+      *    E O GRAVA NA AREA DE TRABALHO ARQ-EXCECOES                  *
+      ******************************************************************
+       1210-EXTRAIR-EXCECAO-ANTERIOR.
+           READ ARQ-EXCECOES-NOVO INTO REG-EXCECOES
+               AT END
+                   SET EDER0002-88-FIM-EXCECOES-ANT TO TRUE
+                   GO TO 1210-EXTRAIR-EXCECAO-ANTERIOR-EXIT
+           END-READ.
+           WRITE REG-EXCECOES.
+           ADD 1 TO EDER0002-WS-CONT-REPLICADOS.
+       1210-EXTRAIR-EXCECAO-ANTERIOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    REGRAVA EM ARQ-EXCECOES-NOVO (RECEM-ABERTO EM OUTPUT PARA   *
+      *    ESTE REINICIO) OS REGISTROS ANTES EXTRAIDOS PARA A AREA DE  *
+      *    TRABALHO ARQ-EXCECOES, RETOMANDO O ARQUIVO NO PONTO EM QUE  *
+      *    A TENTATIVA ANTERIOR PAROU NO ULTIMO CHECKPOINT.            *
+      ******************************************************************
+       1250-RESTAURAR-EXCECOES-ANTERIORES.
+           IF EDER0002-WS-CONT-REPLICADOS = 0
+               GO TO 1250-RESTAURAR-EXCECOES-ANTERIORES-EXIT
+           END-IF.
+
+           MOVE 'N' TO EDER0002-WS-FIM-EXCECOES-ANT.
+           OPEN INPUT ARQ-EXCECOES.
+           IF EDER0002-WS-FS-EXCECOES NOT = '00'
+               DISPLAY 'EDER0002 - AVISO: NAO FOI POSSIVEL REABRIR '
+                       'ARQ-EXCECOES PARA RESTAURAR EXCECOES '
+                       'ANTERIORES: ' EDER0002-WS-FS-EXCECOES
+               GO TO 1250-RESTAURAR-EXCECOES-ANTERIORES-EXIT
+           END-IF.
+
+           PERFORM 1260-RESTAURAR-EXCECAO-ANTERIOR
+                          THRU 1260-RESTAURAR-EXCECAO-ANTERIOR-EXIT
+               UNTIL EDER0002-88-FIM-EXCECOES-ANT.
+
+           CLOSE ARQ-EXCECOES.
+       1250-RESTAURAR-EXCECOES-ANTERIORES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LE UM REGISTRO DA AREA DE TRABALHO ARQ-EXCECOES E O GRAVA   *
+      *    DE VOLTA EM ARQ-EXCECOES-NOVO                               *
+      ******************************************************************
+       1260-RESTAURAR-EXCECAO-ANTERIOR.
+           READ ARQ-EXCECOES INTO REG-EXCECOES-NOVO
+               AT END
+                   SET EDER0002-88-FIM-EXCECOES-ANT TO TRUE
+                   GO TO 1260-RESTAURAR-EXCECAO-ANTERIOR-EXIT
+           END-READ.
+           WRITE REG-EXCECOES-NOVO.
+       1260-RESTAURAR-EXCECAO-ANTERIOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFIRMA O REGISTRO PENDENTE COMO DETALHE (POIS EXISTE UM   *
+      *    PROXIMO REGISTRO FISICO). NUM REINICIO, OS REGISTROS JA     *
+      *    COBERTOS PELO ULTIMO CHECKPOINT SAO APENAS PULADOS; OS      *
+      *    DEMAIS SAO VALIDADOS, TEM O VALOR ACUMULADO NO HASH E, A    *
+      *    CADA EDER0002-WS-INTERVALO-CKPT REGISTROS, GERAM UM NOVO    *
+      *    CHECKPOINT. AO FINAL, O REGISTRO PENDENTE E DESLOCADO PARA  *
+      *    O RECEM-LIDO.                                               *
+      ******************************************************************
+       2000-PROCESSAR-MOVTO.
+           MOVE EDERWCPY-E-CONTA OF EDER0002-WS-REG-ANTERIOR
+               TO EDER0002-WS-ULTIMA-CONTA.
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF
+                             EDER0002-WS-REG-ANTERIOR
+               TO EDER0002-WS-ULTIMA-DATA.
+
+           IF EDER0002-WS-QTD-PULAR > 0
+               SUBTRACT 1 FROM EDER0002-WS-QTD-PULAR
+           ELSE
+               ADD 1 TO EDER0002-WS-CONT-LIDOS
+               ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                                 EDER0002-WS-REG-ANTERIOR
+                   TO EDER0002-WS-SOMA-VALORES
+               PERFORM 2200-VALIDAR-REGISTRO
+                                  THRU 2200-VALIDAR-REGISTRO-EXIT
+               DIVIDE EDER0002-WS-CONT-LIDOS
+                      BY EDER0002-WS-INTERVALO-CKPT
+                   GIVING EDER0002-WS-QUOCIENTE-CKPT
+                   REMAINDER EDER0002-WS-RESTO-CKPT
+               IF EDER0002-WS-RESTO-CKPT = 0
+                   PERFORM 2600-GRAVAR-CHECKPOINT
+                       THRU 2600-GRAVAR-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF EDER0002-WS-REG-ANTERIOR.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+       2000-PROCESSAR-MOVTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LEITURA SEQUENCIAL DO ARQUIVO DE MOVIMENTACOES              *
+      ******************************************************************
+       2100-LER-MOVTO.
+           READ ARQ-MOVTO
+               AT END
+                   SET EDER0002-88-FIM-ARQUIVO TO TRUE
+           END-READ.
+       2100-LER-MOVTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE O TIPO E A DATA DO REGISTRO DE DETALHE PENDENTE     *
+      ******************************************************************
+       2200-VALIDAR-REGISTRO.
+           SET EDER0002-88-TIPO-OK TO TRUE.
+           SET EDER0002-88-DATA-OK TO TRUE.
+           PERFORM 2210-VALIDAR-TIPO THRU 2210-VALIDAR-TIPO-EXIT.
+           PERFORM 2400-VALIDAR-DATA THRU 2400-VALIDAR-DATA-EXIT.
+           IF EDER0002-88-TIPO-OK AND EDER0002-88-DATA-OK
+               ADD 1 TO EDER0002-WS-CONT-VALIDOS
+           ELSE
+               PERFORM 2300-GRAVAR-EXCECAO THRU 2300-GRAVAR-EXCECAO-EXIT
+           END-IF.
+       2200-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE SE EDERWCPY-E-TIPO-MOVIMENTACAO E 'D' OU 'C'        *
+      ******************************************************************
+       2210-VALIDAR-TIPO.
+           IF EDERWCPY-E-TIPO-MOVIMENTACAO OF EDER0002-WS-REG-ANTERIOR
+                                                                = 'D'
+              OR EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                    EDER0002-WS-REG-ANTERIOR = 'C'
+               CONTINUE
+           ELSE
+               MOVE 'N' TO EDER0002-WS-TIPO-OK
+           END-IF.
+       2210-VALIDAR-TIPO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    GRAVA O REGISTRO REJEITADO NO ARQUIVO DE EXCECOES           *
+      ******************************************************************
+       2300-GRAVAR-EXCECAO.
+           MOVE EDERWCPY-REGISTRO OF EDER0002-WS-REG-ANTERIOR
+               TO EDERWCPY-REGISTRO OF REG-EXCECOES-NOVO.
+           MOVE SPACES TO EDER0002-MOTIVO-REJEICAO OF REG-EXCECOES-NOVO.
+           MOVE 1      TO EDER0002-WS-PONTEIRO.
+           IF NOT EDER0002-88-TIPO-OK
+               STRING 'TIPO INVALIDO [' DELIMITED BY SIZE
+                      EDERWCPY-E-TIPO-MOVIMENTACAO OF REG-EXCECOES-NOVO
+                                                    DELIMITED BY SIZE
+                      '] '                          DELIMITED BY SIZE
+                   INTO EDER0002-MOTIVO-REJEICAO OF REG-EXCECOES-NOVO
+                   WITH POINTER EDER0002-WS-PONTEIRO
+               END-STRING
+           END-IF.
+           IF NOT EDER0002-88-DATA-OK
+               STRING 'DATA INVALIDA [' DELIMITED BY SIZE
+                      EDERWCPY-E-DATA-MOVIMENTACAO OF REG-EXCECOES-NOVO
+                                                    DELIMITED BY SIZE
+                      ']'                           DELIMITED BY SIZE
+                   INTO EDER0002-MOTIVO-REJEICAO OF REG-EXCECOES-NOVO
+                   WITH POINTER EDER0002-WS-PONTEIRO
+               END-STRING
+           END-IF.
+           WRITE REG-EXCECOES-NOVO.
+           ADD 1 TO EDER0002-WS-CONT-REJEITADOS.
+       2300-GRAVAR-EXCECAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE SE EDERWCPY-E-DATA-MOVIMENTACAO E UMA DATA VALIDA   *
+      *    NO FORMATO CCYYMMDD                                         *
+      ******************************************************************
+       2400-VALIDAR-DATA.
+           IF EDERWCPY-E-DATA-MOVIMENTACAO OF EDER0002-WS-REG-ANTERIOR
+                                            NOT NUMERIC
+               MOVE 'N' TO EDER0002-WS-DATA-OK
+               GO TO 2400-VALIDAR-DATA-EXIT
+           END-IF.
+
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO
+                             OF EDER0002-WS-REG-ANTERIOR (1:4)
+               TO EDER0002-WS-ANO.
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO
+                             OF EDER0002-WS-REG-ANTERIOR (5:2)
+               TO EDER0002-WS-MES.
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO
+                             OF EDER0002-WS-REG-ANTERIOR (7:2)
+               TO EDER0002-WS-DIA.
+
+           IF EDER0002-WS-MES < 1 OR EDER0002-WS-MES > 12
+               MOVE 'N' TO EDER0002-WS-DATA-OK
+               GO TO 2400-VALIDAR-DATA-EXIT
+           END-IF.
+
+           PERFORM 2450-CALCULAR-DIAS-MES
+                              THRU 2450-CALCULAR-DIAS-MES-EXIT.
+
+           IF EDER0002-WS-DIA < 1
+              OR EDER0002-WS-DIA > EDER0002-WS-DIAS-MES
+               MOVE 'N' TO EDER0002-WS-DATA-OK
+           END-IF.
+       2400-VALIDAR-DATA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CALCULA A QUANTIDADE DE DIAS DO MES, CONSIDERANDO ANO       *
+      *    BISSEXTO PARA FEVEREIRO                                     *
+      ******************************************************************
+       2450-CALCULAR-DIAS-MES.
+           EVALUATE EDER0002-WS-MES
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08
+                              WHEN 10 WHEN 12
+                   MOVE 31 TO EDER0002-WS-DIAS-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO EDER0002-WS-DIAS-MES
+               WHEN 02
+                   DIVIDE EDER0002-WS-ANO BY 4
+                       GIVING EDER0002-WS-QUOCIENTE
+                       REMAINDER EDER0002-WS-RESTO-4
+                   DIVIDE EDER0002-WS-ANO BY 100
+                       GIVING EDER0002-WS-QUOCIENTE
+                       REMAINDER EDER0002-WS-RESTO-100
+                   DIVIDE EDER0002-WS-ANO BY 400
+                       GIVING EDER0002-WS-QUOCIENTE
+                       REMAINDER EDER0002-WS-RESTO-400
+                   IF (EDER0002-WS-RESTO-4 = 0 AND
+                       EDER0002-WS-RESTO-100 NOT = 0)
+                      OR EDER0002-WS-RESTO-400 = 0
+                       MOVE 29 TO EDER0002-WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO EDER0002-WS-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 00 TO EDER0002-WS-DIAS-MES
+           END-EVALUATE.
+       2450-CALCULAR-DIAS-MES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE O REGISTRO TRAILER (O ULTIMO REGISTRO FISICO AINDA  *
+      *    PENDENTE AO FIM DO ARQUIVO) CONTRA A QUANTIDADE DE          *
+      *    DETALHES LIDOS E O SOMATORIO DOS VALORES DE MOVIMENTACAO    *
+      ******************************************************************
+       2500-VALIDAR-TRAILER.
+           IF NOT EDER0002-88-TEM-PENDENTE
+               DISPLAY 'EDER0002 - ARQUIVO SEM REGISTRO TRAILER'
+               MOVE 'N' TO EDER0002-WS-TRAILER-OK
+               GO TO 2500-VALIDAR-TRAILER-EXIT
+           END-IF.
+
+           IF EDERWCPY-T-QTD-REGISTROS OF EDER0002-WS-REG-ANTERIOR
+                       NOT = EDER0002-WS-CONT-LIDOS
+               DISPLAY 'EDER0002 - QTDE DE REGISTROS DO TRAILER '
+                       'DIVERGENTE. LIDOS: ' EDER0002-WS-CONT-LIDOS
+                       ' TRAILER: '
+                       EDERWCPY-T-QTD-REGISTROS OF
+                                     EDER0002-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0002-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERWCPY-T-HASH-VALORES OF EDER0002-WS-REG-ANTERIOR
+                       NOT = EDER0002-WS-SOMA-VALORES
+               DISPLAY 'EDER0002 - HASH DE VALORES DO TRAILER '
+                       'DIVERGENTE. CALCULADO: '
+                       EDER0002-WS-SOMA-VALORES
+                       ' TRAILER: '
+                       EDERWCPY-T-HASH-VALORES OF
+                                     EDER0002-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0002-WS-TRAILER-OK
+           END-IF.
+       2500-VALIDAR-TRAILER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    GRAVA UM CHECKPOINT COM OS TOTAIS ACUMULADOS ATE O ULTIMO   *
+      *    REGISTRO DE DETALHE PROCESSADO                              *
+      ******************************************************************
+       2600-GRAVAR-CHECKPOINT.
+           MOVE SPACES TO REG-CHECKPOINT.
+           MOVE EDER0002-WS-CONT-LIDOS
+               TO EDER0002-CKPT-CONT-LIDOS.
+           MOVE EDER0002-WS-CONT-VALIDOS
+               TO EDER0002-CKPT-CONT-VALIDOS.
+           MOVE EDER0002-WS-CONT-REJEITADOS
+               TO EDER0002-CKPT-CONT-REJEITADOS.
+           MOVE EDER0002-WS-SOMA-VALORES
+               TO EDER0002-CKPT-SOMA-VALORES.
+           MOVE EDER0002-WS-ULTIMA-CONTA
+               TO EDER0002-CKPT-ULTIMA-CONTA.
+           MOVE EDER0002-WS-ULTIMA-DATA
+               TO EDER0002-CKPT-ULTIMA-DATA.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       2600-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    FECHA ARQUIVOS E EMITE O RESUMO DA VALIDACAO                *
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE ARQ-MOVTO.
+           CLOSE ARQ-EXCECOES-NOVO.
+           DISPLAY 'EDER0002 - REGISTROS LIDOS......: '
+                   EDER0002-WS-CONT-LIDOS.
+           DISPLAY 'EDER0002 - REGISTROS VALIDOS.....: '
+                   EDER0002-WS-CONT-VALIDOS.
+           DISPLAY 'EDER0002 - REGISTROS REJEITADOS..: '
+                   EDER0002-WS-CONT-REJEITADOS.
+           IF EDER0002-88-TRAILER-OK
+               DISPLAY 'EDER0002 - TRAILER CONFERIDO....: OK'
+           ELSE
+               DISPLAY 'EDER0002 - TRAILER CONFERIDO....: DIVERGENTE'
+           END-IF.
+      *    A EXECUCAO CHEGOU AO FIM DO ARQUIVO, ENTAO O CHECKPOINT E
+      *    ZERADO PARA QUE A PROXIMA EXECUCAO COMECE DO REGISTRO 1.
+           PERFORM 9100-LIMPAR-CHECKPOINT
+                              THRU 9100-LIMPAR-CHECKPOINT-EXIT.
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    ZERA O CHECKPOINT AO FIM DE UMA EXECUCAO COMPLETA           *
+      ******************************************************************
+       9100-LIMPAR-CHECKPOINT.
+           MOVE SPACES TO REG-CHECKPOINT.
+           MOVE ZEROS  TO EDER0002-CKPT-CONT-LIDOS
+                          EDER0002-CKPT-CONT-VALIDOS
+                          EDER0002-CKPT-CONT-REJEITADOS
+                          EDER0002-CKPT-SOMA-VALORES
+                          EDER0002-CKPT-ULTIMA-CONTA
+                          EDER0002-CKPT-ULTIMA-DATA.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       9100-LIMPAR-CHECKPOINT-EXIT.
+           EXIT.
