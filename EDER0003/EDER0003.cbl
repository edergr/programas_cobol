@@ -0,0 +1,523 @@
+      ******************************************************************
+      *    NOME PROG..:  EDER0003                                      *
+      *    DESCRICAO..:  EXTRATO DIARIO DE DEBITOS E CREDITOS          *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      ******************************************************************
+      *                                                                *
+      *    LE O ARQUIVO DE MOVIMENTACOES NO LAYOUT EDERWCPY, ORDENA    *
+      *    OS REGISTROS DE DETALHE POR EDERWCPY-E-CONTA E              *
+      *    EDERWCPY-E-DATA-MOVIMENTACAO E EMITE UM RELATORIO COM O     *
+      *    SUBTOTAL DE DEBITO, O SUBTOTAL DE CREDITO E O SALDO         *
+      *    LIQUIDO DE CADA DIA, ALEM DO SALDO ACUMULADO NA CONTA. O    *
+      *    REGISTRO TRAILER (ULTIMO REGISTRO FISICO DO ARQUIVO) NAO    *
+      *    ENTRA NA ORDENACAO NEM NO RELATORIO.                        *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       VERSAO INICIAL                       *
+      *    09/08/2026   EGR       QUEBRA POR CONTA (ARQUIVO MULTI-     *
+      *                           CONTA) ALEM DA QUEBRA POR DATA       *
+      *    09/08/2026   EGR       O REGISTRO TRAILER PASSOU A SER      *
+      *                           RECONHECIDO E EXCLUIDO DA ORDENACAO  *
+      *    09/08/2026   EGR       REGISTROS COM TIPO OU DATA DE        *
+      *                           MOVIMENTACAO INVALIDOS PASSARAM A    *
+      *                           SER EXCLUIDOS DO RELATORIO           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EDER0003.
+       AUTHOR.         EDER GUIMARAES RODRIGUES.
+       INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MOVTO     ASSIGN TO 'MOVTO'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0003-WS-FS-MOVTO.
+
+           SELECT ARQ-ORDENADO  ASSIGN TO 'SORTWK1'.
+
+           SELECT ARQ-RELATORIO ASSIGN TO 'EXTRATO'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0003-WS-FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MOVTO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MOVTO.
+           COPY EDERWCPY.
+
+       SD  ARQ-ORDENADO.
+       01  REG-ORDENADO.
+           COPY EDERWCPY.
+
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELATORIO                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  EDER0003-WS-FS-MOVTO             PIC X(02) VALUE SPACES.
+       77  EDER0003-WS-FS-RELAT             PIC X(02) VALUE SPACES.
+       77  EDER0003-WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  EDER0003-88-FIM-ARQUIVO                VALUE 'S'.
+       77  EDER0003-WS-FIM-ORDENADO         PIC X(01) VALUE 'N'.
+           88  EDER0003-88-FIM-ORDENADO               VALUE 'S'.
+       77  EDER0003-WS-PRIMEIRO-DETALHE     PIC X(01) VALUE 'S'.
+           88  EDER0003-88-PRIMEIRO-DETALHE           VALUE 'S'.
+       77  EDER0003-WS-TEM-PENDENTE         PIC X(01) VALUE 'N'.
+           88  EDER0003-88-TEM-PENDENTE               VALUE 'S'.
+       77  EDER0003-WS-TRAILER-OK           PIC X(01) VALUE 'S'.
+           88  EDER0003-88-TRAILER-OK                 VALUE 'S'.
+       77  EDER0003-WS-ABORTAR              PIC X(01) VALUE 'N'.
+           88  EDER0003-88-ABORTAR                    VALUE 'S'.
+       77  EDER0003-WS-CONT-LIDOS           PIC 9(07) VALUE ZEROS
+                                             COMP.
+       77  EDER0003-WS-SOMA-VALORES         PIC 9(15)V99 VALUE ZEROS
+                                             COMP-3.
+       77  EDER0003-WS-CONT-INVALIDOS       PIC 9(07) VALUE ZEROS
+                                             COMP.
+       77  EDER0003-WS-TIPO-OK              PIC X(01) VALUE 'S'.
+           88  EDER0003-88-TIPO-OK                    VALUE 'S'.
+       77  EDER0003-WS-DATA-OK              PIC X(01) VALUE 'S'.
+           88  EDER0003-88-DATA-OK                    VALUE 'S'.
+       77  EDER0003-WS-ANO                  PIC 9(04) VALUE ZEROS.
+       77  EDER0003-WS-MES                  PIC 9(02) VALUE ZEROS.
+       77  EDER0003-WS-DIA                  PIC 9(02) VALUE ZEROS.
+       77  EDER0003-WS-DIAS-MES             PIC 9(02) VALUE ZEROS.
+       77  EDER0003-WS-QUOCIENTE            PIC 9(04) VALUE ZEROS.
+       77  EDER0003-WS-RESTO-4              PIC 9(02) VALUE ZEROS.
+       77  EDER0003-WS-RESTO-100            PIC 9(02) VALUE ZEROS.
+       77  EDER0003-WS-RESTO-400            PIC 9(03) VALUE ZEROS.
+
+      *    GUARDA O REGISTRO DE DETALHE LIDO NA VOLTA ANTERIOR, JA QUE
+      *    SO SABEMOS QUE O ULTIMO REGISTRO FISICO E O TRAILER (E NAO
+      *    UM DETALHE) QUANDO A LEITURA SEGUINTE ENCONTRA O FIM DO
+      *    ARQUIVO. VER 2200-LIBERAR-DETALHE.
+       01  EDER0003-WS-REG-ANTERIOR.
+           COPY EDERWCPY.
+
+       01  EDER0003-WS-ACUMULADORES-DIA.
+           05  EDER0003-WS-CONTA-ATUAL      PIC 9(10) VALUE ZEROS.
+           05  EDER0003-WS-DATA-ATUAL       PIC 9(08) VALUE ZEROS.
+           05  EDER0003-WS-TOTAL-DEBITO     PIC 9(13)V99 COMP-3
+                                             VALUE ZEROS.
+           05  EDER0003-WS-TOTAL-CREDITO    PIC 9(13)V99 COMP-3
+                                             VALUE ZEROS.
+           05  EDER0003-WS-SALDO-DIA        PIC S9(13)V99 COMP-3
+                                             VALUE ZEROS.
+
+       77  EDER0003-WS-SALDO-ACUMULADO      PIC S9(15)V99 COMP-3
+                                             VALUE ZEROS.
+
+       01  EDER0003-WL-CABECALHO-1.
+           05  FILLER                       PIC X(45)
+               VALUE 'EDER0003 - EXTRATO DIARIO DE MOVIMENTACOES'.
+
+       01  EDER0003-WL-CONTA.
+           05  FILLER                       PIC X(08) VALUE 'CONTA: '.
+           05  EDER0003-WL-CT-CONTA         PIC Z(09)9.
+
+       01  EDER0003-WL-CABECALHO-2.
+           05  FILLER                       PIC X(10) VALUE 'DATA'.
+           05  FILLER                       PIC X(16)
+               VALUE 'TOTAL DEBITO'.
+           05  FILLER                       PIC X(16)
+               VALUE 'TOTAL CREDITO'.
+           05  FILLER                       PIC X(16)
+               VALUE 'SALDO DO DIA'.
+           05  FILLER                       PIC X(18)
+               VALUE 'SALDO ACUMULADO'.
+
+       01  EDER0003-WL-DETALHE.
+           05  EDER0003-WL-D-DATA           PIC 9999/99/99.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  EDER0003-WL-D-DEBITO         PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  EDER0003-WL-D-CREDITO        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  EDER0003-WL-D-SALDO-DIA      PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  EDER0003-WL-D-SALDO-ACM
+                                 PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR  THRU 1000-INICIALIZAR-EXIT.
+           IF NOT EDER0003-88-ABORTAR
+               SORT ARQ-ORDENADO
+                   ON ASCENDING KEY EDERWCPY-E-CONTA OF REG-ORDENADO
+                   ON ASCENDING KEY EDERWCPY-E-DATA-MOVIMENTACAO
+                                     OF REG-ORDENADO
+                   INPUT PROCEDURE  2000-SELECIONAR-DETALHE
+                                THRU 2000-SELECIONAR-DETALHE-EXIT
+                   OUTPUT PROCEDURE 3000-EMITIR-RELATORIO
+                                THRU 3000-EMITIR-RELATORIO-EXIT
+               PERFORM 8000-VALIDAR-TRAILER
+                                  THRU 8000-VALIDAR-TRAILER-EXIT
+               PERFORM 9000-FINALIZAR    THRU 9000-FINALIZAR-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      *    ABRE O ARQUIVO DE ENTRADA E O ARQUIVO DE RELATORIO E        *
+      *    POSICIONA NO PRIMEIRO CANDIDATO A REGISTRO DE DETALHE       *
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  ARQ-MOVTO.
+           IF EDER0003-WS-FS-MOVTO NOT = '00'
+               DISPLAY 'EDER0003 - ERRO AO ABRIR ARQ-MOVTO: '
+                       EDER0003-WS-FS-MOVTO
+               SET EDER0003-88-ABORTAR TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARQ-RELATORIO.
+           IF EDER0003-WS-FS-RELAT NOT = '00'
+               DISPLAY 'EDER0003 - ERRO AO ABRIR ARQ-RELATORIO: '
+                       EDER0003-WS-FS-RELAT
+               SET EDER0003-88-ABORTAR TO TRUE
+               CLOSE ARQ-MOVTO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+
+      *    O PRIMEIRO REGISTRO DO ARQUIVO E O HEADER E E DESCARTADO
+      *    AQUI, ANTES DE POSICIONAR O BUFFER DE LOOKAHEAD NO PRIMEIRO
+      *    REGISTRO DE DETALHE VERDADEIRO.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           IF NOT EDER0003-88-FIM-ARQUIVO
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+           IF NOT EDER0003-88-FIM-ARQUIVO
+               MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+                   TO EDERWCPY-REGISTRO OF EDER0003-WS-REG-ANTERIOR
+               SET EDER0003-88-TEM-PENDENTE TO TRUE
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LIBERA PARA A ORDENACAO OS REGISTROS PENDENTES QUE SE       *
+      *    CONFIRMAREM COMO DETALHE (O REGISTRO TRAILER, POR SER O     *
+      *    ULTIMO REGISTRO FISICO, NUNCA E LIBERADO)                   *
+      ******************************************************************
+       2000-SELECIONAR-DETALHE.
+           PERFORM 2200-LIBERAR-DETALHE
+                              THRU 2200-LIBERAR-DETALHE-EXIT
+               UNTIL EDER0003-88-FIM-ARQUIVO.
+       2000-SELECIONAR-DETALHE-EXIT.
+           EXIT.
+
+       2100-LER-MOVTO.
+           READ ARQ-MOVTO
+               AT END
+                   SET EDER0003-88-FIM-ARQUIVO TO TRUE
+           END-READ.
+       2100-LER-MOVTO-EXIT.
+           EXIT.
+
+       2200-LIBERAR-DETALHE.
+           ADD 1 TO EDER0003-WS-CONT-LIDOS.
+           ADD EDERWCPY-E-VALOR-MOVIMENTACAO
+                             OF EDER0003-WS-REG-ANTERIOR
+               TO EDER0003-WS-SOMA-VALORES.
+
+           PERFORM 2210-VALIDAR-REGISTRO
+                              THRU 2210-VALIDAR-REGISTRO-EXIT.
+           IF EDER0003-88-TIPO-OK AND EDER0003-88-DATA-OK
+               MOVE EDERWCPY-REGISTRO OF EDER0003-WS-REG-ANTERIOR
+                   TO EDERWCPY-REGISTRO OF REG-ORDENADO
+               RELEASE REG-ORDENADO
+           ELSE
+               ADD 1 TO EDER0003-WS-CONT-INVALIDOS
+               DISPLAY 'EDER0003 - REGISTRO IGNORADO NO RELATORIO. '
+                       'CONTA: '
+                       EDERWCPY-E-CONTA OF EDER0003-WS-REG-ANTERIOR
+                       ' DATA: '
+                       EDERWCPY-E-DATA-MOVIMENTACAO OF
+                                         EDER0003-WS-REG-ANTERIOR
+                       ' TIPO: '
+                       EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                         EDER0003-WS-REG-ANTERIOR
+           END-IF.
+
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF EDER0003-WS-REG-ANTERIOR.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+       2200-LIBERAR-DETALHE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE SE O TIPO E A DATA DE MOVIMENTACAO SAO VALIDOS,     *
+      *    DA MESMA FORMA QUE O EDER0002 FAZ ANTES DE TOTALIZAR OS     *
+      *    SALDOS, PARA QUE UM REGISTRO COM INDICADOR OU DATA          *
+      *    INVALIDOS NAO GERE UMA LINHA/QUEBRA FALSA NO RELATORIO      *
+      ******************************************************************
+       2210-VALIDAR-REGISTRO.
+           SET EDER0003-88-TIPO-OK TO TRUE.
+           SET EDER0003-88-DATA-OK TO TRUE.
+           PERFORM 2220-VALIDAR-TIPO THRU 2220-VALIDAR-TIPO-EXIT.
+           PERFORM 2400-VALIDAR-DATA THRU 2400-VALIDAR-DATA-EXIT.
+       2210-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE SE EDERWCPY-E-TIPO-MOVIMENTACAO E 'D' OU 'C'        *
+      ******************************************************************
+       2220-VALIDAR-TIPO.
+           IF EDERWCPY-E-TIPO-MOVIMENTACAO OF EDER0003-WS-REG-ANTERIOR
+                                                                = 'D'
+              OR EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                    EDER0003-WS-REG-ANTERIOR = 'C'
+               CONTINUE
+           ELSE
+               MOVE 'N' TO EDER0003-WS-TIPO-OK
+           END-IF.
+       2220-VALIDAR-TIPO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE SE EDERWCPY-E-DATA-MOVIMENTACAO E UMA DATA VALIDA   *
+      *    NO FORMATO CCYYMMDD                                         *
+      ******************************************************************
+       2400-VALIDAR-DATA.
+           IF EDERWCPY-E-DATA-MOVIMENTACAO OF EDER0003-WS-REG-ANTERIOR
+                                            NOT NUMERIC
+               MOVE 'N' TO EDER0003-WS-DATA-OK
+               GO TO 2400-VALIDAR-DATA-EXIT
+           END-IF.
+
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO
+                             OF EDER0003-WS-REG-ANTERIOR (1:4)
+               TO EDER0003-WS-ANO.
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO
+                             OF EDER0003-WS-REG-ANTERIOR (5:2)
+               TO EDER0003-WS-MES.
+           MOVE EDERWCPY-E-DATA-MOVIMENTACAO
+                             OF EDER0003-WS-REG-ANTERIOR (7:2)
+               TO EDER0003-WS-DIA.
+
+           IF EDER0003-WS-MES < 1 OR EDER0003-WS-MES > 12
+               MOVE 'N' TO EDER0003-WS-DATA-OK
+               GO TO 2400-VALIDAR-DATA-EXIT
+           END-IF.
+
+           PERFORM 2450-CALCULAR-DIAS-MES
+                              THRU 2450-CALCULAR-DIAS-MES-EXIT.
+
+           IF EDER0003-WS-DIA < 1
+              OR EDER0003-WS-DIA > EDER0003-WS-DIAS-MES
+               MOVE 'N' TO EDER0003-WS-DATA-OK
+           END-IF.
+       2400-VALIDAR-DATA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CALCULA A QUANTIDADE DE DIAS DO MES, CONSIDERANDO ANO       *
+      *    BISSEXTO PARA FEVEREIRO                                     *
+      ******************************************************************
+       2450-CALCULAR-DIAS-MES.
+           EVALUATE EDER0003-WS-MES
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08
+                              WHEN 10 WHEN 12
+                   MOVE 31 TO EDER0003-WS-DIAS-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO EDER0003-WS-DIAS-MES
+               WHEN 02
+                   DIVIDE EDER0003-WS-ANO BY 4
+                       GIVING EDER0003-WS-QUOCIENTE
+                       REMAINDER EDER0003-WS-RESTO-4
+                   DIVIDE EDER0003-WS-ANO BY 100
+                       GIVING EDER0003-WS-QUOCIENTE
+                       REMAINDER EDER0003-WS-RESTO-100
+                   DIVIDE EDER0003-WS-ANO BY 400
+                       GIVING EDER0003-WS-QUOCIENTE
+                       REMAINDER EDER0003-WS-RESTO-400
+                   IF (EDER0003-WS-RESTO-4 = 0 AND
+                       EDER0003-WS-RESTO-100 NOT = 0)
+                      OR EDER0003-WS-RESTO-400 = 0
+                       MOVE 29 TO EDER0003-WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO EDER0003-WS-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 00 TO EDER0003-WS-DIAS-MES
+           END-EVALUATE.
+       2450-CALCULAR-DIAS-MES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LE OS REGISTROS JA ORDENADOS POR DATA E CONTROLA A QUEBRA   *
+      ******************************************************************
+       3000-EMITIR-RELATORIO.
+           PERFORM 3100-IMPRIMIR-CABECALHO
+               THRU 3100-IMPRIMIR-CABECALHO-EXIT.
+           RETURN ARQ-ORDENADO
+               AT END
+                   SET EDER0003-88-FIM-ORDENADO TO TRUE
+           END-RETURN.
+           PERFORM 3200-PROCESSAR-ORDENADO
+                              THRU 3200-PROCESSAR-ORDENADO-EXIT
+               UNTIL EDER0003-88-FIM-ORDENADO.
+           IF NOT EDER0003-88-PRIMEIRO-DETALHE
+               PERFORM 3300-IMPRIMIR-QUEBRA-DATA
+                   THRU 3300-IMPRIMIR-QUEBRA-DATA-EXIT
+           END-IF.
+       3000-EMITIR-RELATORIO-EXIT.
+           EXIT.
+
+       3100-IMPRIMIR-CABECALHO.
+           MOVE EDER0003-WL-CABECALHO-1 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE EDER0003-WL-CABECALHO-2 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+       3100-IMPRIMIR-CABECALHO-EXIT.
+           EXIT.
+
+       3200-PROCESSAR-ORDENADO.
+           IF EDER0003-88-PRIMEIRO-DETALHE
+               MOVE EDERWCPY-E-CONTA OF REG-ORDENADO
+                   TO EDER0003-WS-CONTA-ATUAL
+               MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF REG-ORDENADO
+                   TO EDER0003-WS-DATA-ATUAL
+               PERFORM 3350-IMPRIMIR-QUEBRA-CONTA
+                   THRU 3350-IMPRIMIR-QUEBRA-CONTA-EXIT
+               SET EDER0003-WS-PRIMEIRO-DETALHE TO 'N'
+           ELSE
+               IF EDERWCPY-E-CONTA OF REG-ORDENADO
+                                NOT = EDER0003-WS-CONTA-ATUAL
+                   PERFORM 3300-IMPRIMIR-QUEBRA-DATA
+                       THRU 3300-IMPRIMIR-QUEBRA-DATA-EXIT
+                   MOVE ZEROS TO EDER0003-WS-SALDO-ACUMULADO
+                   MOVE EDERWCPY-E-CONTA OF REG-ORDENADO
+                       TO EDER0003-WS-CONTA-ATUAL
+                   MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF REG-ORDENADO
+                       TO EDER0003-WS-DATA-ATUAL
+                   PERFORM 3350-IMPRIMIR-QUEBRA-CONTA
+                       THRU 3350-IMPRIMIR-QUEBRA-CONTA-EXIT
+               ELSE
+                   IF EDERWCPY-E-DATA-MOVIMENTACAO OF REG-ORDENADO
+                                    NOT = EDER0003-WS-DATA-ATUAL
+                       PERFORM 3300-IMPRIMIR-QUEBRA-DATA
+                           THRU 3300-IMPRIMIR-QUEBRA-DATA-EXIT
+                       MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF REG-ORDENADO
+                           TO EDER0003-WS-DATA-ATUAL
+                   END-IF
+               END-IF
+           END-IF.
+
+           EVALUATE EDERWCPY-E-TIPO-MOVIMENTACAO OF REG-ORDENADO
+               WHEN 'D'
+                   ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF REG-ORDENADO
+                       TO EDER0003-WS-TOTAL-DEBITO
+               WHEN 'C'
+                   ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF REG-ORDENADO
+                       TO EDER0003-WS-TOTAL-CREDITO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           RETURN ARQ-ORDENADO
+               AT END
+                   SET EDER0003-88-FIM-ORDENADO TO TRUE
+           END-RETURN.
+       3200-PROCESSAR-ORDENADO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    IMPRIME A LINHA DE IDENTIFICACAO DA CONTA/CONTRATO          *
+      ******************************************************************
+       3350-IMPRIMIR-QUEBRA-CONTA.
+           MOVE EDER0003-WS-CONTA-ATUAL TO EDER0003-WL-CT-CONTA.
+           MOVE EDER0003-WL-CONTA       TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+       3350-IMPRIMIR-QUEBRA-CONTA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    IMPRIME O SUBTOTAL DO DIA E ATUALIZA O SALDO ACUMULADO      *
+      ******************************************************************
+       3300-IMPRIMIR-QUEBRA-DATA.
+           COMPUTE EDER0003-WS-SALDO-DIA =
+               EDER0003-WS-TOTAL-CREDITO - EDER0003-WS-TOTAL-DEBITO.
+           ADD EDER0003-WS-SALDO-DIA TO EDER0003-WS-SALDO-ACUMULADO.
+
+           MOVE SPACES                   TO EDER0003-WL-DETALHE.
+           MOVE EDER0003-WS-DATA-ATUAL   TO EDER0003-WL-D-DATA.
+           MOVE EDER0003-WS-TOTAL-DEBITO TO EDER0003-WL-D-DEBITO.
+           MOVE EDER0003-WS-TOTAL-CREDITO
+                                         TO EDER0003-WL-D-CREDITO.
+           MOVE EDER0003-WS-SALDO-DIA    TO EDER0003-WL-D-SALDO-DIA.
+           MOVE EDER0003-WS-SALDO-ACUMULADO
+                                         TO EDER0003-WL-D-SALDO-ACM.
+           MOVE EDER0003-WL-DETALHE      TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE ZEROS TO EDER0003-WS-TOTAL-DEBITO
+                         EDER0003-WS-TOTAL-CREDITO
+                         EDER0003-WS-SALDO-DIA.
+       3300-IMPRIMIR-QUEBRA-DATA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE O REGISTRO TRAILER (O ULTIMO REGISTRO FISICO AINDA *
+      *    PENDENTE AO FIM DO ARQUIVO) CONTRA A QUANTIDADE DE          *
+      *    DETALHES LIDOS E O SOMATORIO DOS VALORES DE MOVIMENTACAO    *
+      ******************************************************************
+       8000-VALIDAR-TRAILER.
+           IF NOT EDER0003-88-TEM-PENDENTE
+               DISPLAY 'EDER0003 - ARQUIVO SEM REGISTRO TRAILER'
+               MOVE 'N' TO EDER0003-WS-TRAILER-OK
+               GO TO 8000-VALIDAR-TRAILER-EXIT
+           END-IF.
+
+           IF EDERWCPY-T-QTD-REGISTROS OF EDER0003-WS-REG-ANTERIOR
+                       NOT = EDER0003-WS-CONT-LIDOS
+               DISPLAY 'EDER0003 - QTDE DE REGISTROS DO TRAILER '
+                       'DIVERGENTE. LIDOS: ' EDER0003-WS-CONT-LIDOS
+                       ' TRAILER: '
+                       EDERWCPY-T-QTD-REGISTROS OF
+                                     EDER0003-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0003-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERWCPY-T-HASH-VALORES OF EDER0003-WS-REG-ANTERIOR
+                       NOT = EDER0003-WS-SOMA-VALORES
+               DISPLAY 'EDER0003 - HASH DE VALORES DO TRAILER '
+                       'DIVERGENTE. CALCULADO: '
+                       EDER0003-WS-SOMA-VALORES
+                       ' TRAILER: '
+                       EDERWCPY-T-HASH-VALORES OF
+                                     EDER0003-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0003-WS-TRAILER-OK
+           END-IF.
+       8000-VALIDAR-TRAILER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    FECHA OS ARQUIVOS ENVOLVIDOS NO RELATORIO                   *
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE ARQ-MOVTO.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY 'EDER0003 - REGISTROS IGNORADOS..: '
+                   EDER0003-WS-CONT-INVALIDOS.
+           IF EDER0003-88-TRAILER-OK
+               DISPLAY 'EDER0003 - TRAILER CONFERIDO....: OK'
+           ELSE
+               DISPLAY 'EDER0003 - TRAILER CONFERIDO....: DIVERGENTE'
+           END-IF.
+       9000-FINALIZAR-EXIT.
+           EXIT.
