@@ -0,0 +1,474 @@
+      ******************************************************************
+      *    NOME PROG..:  EDER0005                                      *
+      *    DESCRICAO..:  MANUTENCAO DE MOVIMENTACOES (CONSULTA/        *
+      *                  CORRECAO POR DATA)                            *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      ******************************************************************
+      *                                                                *
+      *    TRANSACAO DE MANUTENCAO PARA O OPERADOR: PEDE UMA DATA DE   *
+      *    MOVIMENTACAO (CCYYMMDD), LISTA AS MOVIMENTACOES DA CONTA E  *
+      *    DO TIPO ENCONTRADAS NAQUELA DATA E, SE O OPERADOR ESCOLHER  *
+      *    UMA DELAS, PEDE O NOVO TIPO E O NOVO VALOR E GRAVA UM NOVO  *
+      *    ARQUIVO EDERWCPY (ARQ-MOVTO-NOVO) COM A CORRECAO APLICADA.  *
+      *    O ARQUIVO EDERWCPY E SEQUENCIAL E NAO PERMITE REGRAVACAO NO *
+      *    MEIO DO ARQUIVO, POR ISSO A CORRECAO E FEITA COPIANDO TODO  *
+      *    O ARQUIVO PARA UMA NOVA GERACAO (COMO EM QUALQUER OUTRA     *
+      *    MANUTENCAO DE ARQUIVO SEQUENCIAL); CABE A JCL QUE CHAMA     *
+      *    ESTA TRANSACAO PROMOVER ARQ-MOVTO-NOVO A ARQ-MOVTO DO       *
+      *    PROXIMO CICLO. O REGISTRO TRAILER TEM SEU HASH DE VALORES   *
+      *    RECALCULADO NA GRAVACAO DA NOVA GERACAO, JA QUE UM VALOR    *
+      *    CORRIGIDO MUDA O SOMATORIO.                                 *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       VERSAO INICIAL                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EDER0005.
+       AUTHOR.         EDER GUIMARAES RODRIGUES.
+       INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MOVTO     ASSIGN TO 'MOVTO'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0005-WS-FS-MOVTO.
+
+           SELECT ARQ-MOVTO-NOVO ASSIGN TO 'MOVTONOVO'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0005-WS-FS-NOVO.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO 'AUDITMOV'
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS EDER0005-WS-FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MOVTO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MOVTO.
+           COPY EDERWCPY.
+
+       FD  ARQ-MOVTO-NOVO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MOVTO-NOVO.
+           COPY EDERWCPY.
+
+      *    TRILHA DE AUDITORIA: UM REGISTRO PARA CADA CORRECAO FEITA
+      *    NUMA MOVIMENTACAO, COM O VALOR ANTERIOR, O NOVO VALOR, A
+      *    DATA/HORA E O USUARIO RESPONSAVEL PELA CORRECAO.
+       FD  ARQ-AUDITORIA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-AUDITORIA.
+           05  EDER0005-AUD-DATA-HORA        PIC 9(14).
+           05  EDER0005-AUD-USUARIO          PIC X(08).
+           05  EDER0005-AUD-CONTA            PIC 9(10).
+           05  EDER0005-AUD-DATA-MOVTO       PIC 9(08).
+           05  EDER0005-AUD-TIPO-ANTERIOR    PIC X(01).
+           05  EDER0005-AUD-VALOR-ANTERIOR   PIC 9(13)V99.
+           05  EDER0005-AUD-TIPO-NOVO        PIC X(01).
+           05  EDER0005-AUD-VALOR-NOVO       PIC 9(13)V99.
+           05  FILLER                        PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       77  EDER0005-WS-FS-MOVTO             PIC X(02) VALUE SPACES.
+       77  EDER0005-WS-FS-NOVO              PIC X(02) VALUE SPACES.
+       77  EDER0005-WS-FS-AUDIT             PIC X(02) VALUE SPACES.
+       77  EDER0005-WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+           88  EDER0005-88-FIM-ARQUIVO                VALUE 'S'.
+       77  EDER0005-WS-TEM-PENDENTE         PIC X(01) VALUE 'N'.
+           88  EDER0005-88-TEM-PENDENTE               VALUE 'S'.
+       77  EDER0005-WS-ABORTAR              PIC X(01) VALUE 'N'.
+           88  EDER0005-88-ABORTAR                     VALUE 'S'.
+       77  EDER0005-WS-TRAILER-OK           PIC X(01) VALUE 'S'.
+           88  EDER0005-88-TRAILER-OK                  VALUE 'S'.
+
+       77  EDER0005-WS-USUARIO              PIC X(08) VALUE SPACES.
+       77  EDER0005-WS-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+       77  EDER0005-WS-HORA-SISTEMA         PIC 9(08) VALUE ZEROS.
+       77  EDER0005-WS-CONTA-CORRIGIDA      PIC 9(10) VALUE ZEROS.
+       77  EDER0005-WS-DATA-CORRIGIDA       PIC 9(08) VALUE ZEROS.
+       77  EDER0005-WS-TIPO-ANTERIOR        PIC X(01) VALUE SPACES.
+       77  EDER0005-WS-VALOR-ANTERIOR       PIC 9(13)V99 VALUE ZEROS.
+
+       77  EDER0005-WS-DATA-CONSULTA        PIC 9(08) VALUE ZEROS.
+       77  EDER0005-WS-SEQ-DETALHE          PIC 9(07) VALUE ZEROS
+                                             COMP.
+       77  EDER0005-WS-SOMA-VALORES         PIC 9(15)V99 VALUE ZEROS
+                                             COMP-3.
+       77  EDER0005-WS-SOMA-ORIGINAL        PIC 9(15)V99 VALUE ZEROS
+                                             COMP-3.
+       77  EDER0005-WS-NUM-ESCOLHIDO        PIC 9(03) VALUE ZEROS.
+       77  EDER0005-WS-NOVO-TIPO            PIC X(01) VALUE SPACES.
+       77  EDER0005-WS-NOVO-VALOR           PIC 9(13)V99 VALUE ZEROS.
+       77  EDER0005-WS-TIPO-OK              PIC X(01) VALUE 'N'.
+           88  EDER0005-88-TIPO-OK                    VALUE 'S'.
+
+      *    GUARDA O REGISTRO LIDO NA VOLTA ANTERIOR, JA QUE SO SE SABE
+      *    QUE O ULTIMO REGISTRO FISICO E O TRAILER (E NAO UM DETALHE)
+      *    QUANDO A LEITURA SEGUINTE ENCONTRA O FIM DO ARQUIVO.
+       01  EDER0005-WS-REG-ANTERIOR.
+           COPY EDERWCPY.
+
+      *    TABELA COM AS MOVIMENTACOES ENCONTRADAS NA DATA CONSULTADA
+       01  EDER0005-WS-TABELA-CONSULTA.
+           05  EDER0005-WS-QTD-ENCONTRADOS  PIC 9(03) VALUE ZEROS.
+           05  EDER0005-WS-OCORRENCIA OCCURS 50 TIMES
+                                       INDEXED BY EDER0005-WS-IDX.
+               10  EDER0005-OC-SEQ          PIC 9(07).
+               10  EDER0005-OC-CONTA        PIC 9(10).
+               10  EDER0005-OC-TIPO         PIC X(01).
+               10  EDER0005-OC-VALOR        PIC 9(13)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           IF EDER0005-WS-DATA-CONSULTA NOT = 0
+               PERFORM 2000-CONSULTAR THRU 2000-CONSULTAR-EXIT
+               IF EDER0005-WS-QTD-ENCONTRADOS > 0
+                   PERFORM 3000-ESCOLHER-CORRECAO
+                       THRU 3000-ESCOLHER-CORRECAO-EXIT
+                   IF EDER0005-WS-NUM-ESCOLHIDO NOT = 0
+                       PERFORM 4000-REGRAVAR-ARQUIVO
+                           THRU 4000-REGRAVAR-ARQUIVO-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      *    PEDE AO OPERADOR A DATA DE MOVIMENTACAO A CONSULTAR         *
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'EDER0005 - MANUTENCAO DE MOVIMENTACOES EDERWCPY'.
+           DISPLAY 'INFORME A DATA DA MOVIMENTACAO (CCYYMMDD) OU '
+                   '0 PARA ENCERRAR: '.
+           ACCEPT EDER0005-WS-DATA-CONSULTA.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    PERCORRE O ARQUIVO E LISTA AS MOVIMENTACOES DA DATA         *
+      *    INFORMADA, GUARDANDO CADA UMA NA TABELA DE CONSULTA         *
+      ******************************************************************
+       2000-CONSULTAR.
+           OPEN INPUT ARQ-MOVTO.
+           IF EDER0005-WS-FS-MOVTO NOT = '00'
+               DISPLAY 'EDER0005 - ERRO AO ABRIR ARQ-MOVTO: '
+                       EDER0005-WS-FS-MOVTO
+               SET EDER0005-88-ABORTAR TO TRUE
+               GO TO 2000-CONSULTAR-EXIT
+           END-IF.
+
+      *    O PRIMEIRO REGISTRO E O HEADER E E DESCARTADO AQUI, ANTES DE
+      *    POSICIONAR O BUFFER DE LOOKAHEAD NO PRIMEIRO REGISTRO DE
+      *    DETALHE VERDADEIRO (MESMO CRITERIO DE 4000-REGRAVAR-ARQUIVO,
+      *    PARA QUE EDER0005-WS-SEQ-DETALHE NUMERE OS REGISTROS DE
+      *    FORMA IDENTICA NAS DUAS PASSAGENS PELO ARQUIVO).
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           IF NOT EDER0005-88-FIM-ARQUIVO
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+           IF NOT EDER0005-88-FIM-ARQUIVO
+               MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+                   TO EDERWCPY-REGISTRO OF EDER0005-WS-REG-ANTERIOR
+               SET EDER0005-88-TEM-PENDENTE TO TRUE
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+
+           PERFORM 2200-EXAMINAR-DETALHE
+                              THRU 2200-EXAMINAR-DETALHE-EXIT
+               UNTIL EDER0005-88-FIM-ARQUIVO.
+
+           CLOSE ARQ-MOVTO.
+           IF EDER0005-WS-QTD-ENCONTRADOS = 0
+               DISPLAY 'EDER0005 - NENHUMA MOVIMENTACAO ENCONTRADA '
+                       'NESSA DATA'
+           END-IF.
+       2000-CONSULTAR-EXIT.
+           EXIT.
+
+       2100-LER-MOVTO.
+           READ ARQ-MOVTO
+               AT END
+                   SET EDER0005-88-FIM-ARQUIVO TO TRUE
+           END-READ.
+       2100-LER-MOVTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFIRMA O REGISTRO PENDENTE COMO DETALHE E, SE A DATA      *
+      *    CONFERIR COM A CONSULTADA, ACRESCENTA NA TABELA E EXIBE     *
+      ******************************************************************
+       2200-EXAMINAR-DETALHE.
+           ADD 1 TO EDER0005-WS-SEQ-DETALHE.
+           IF EDERWCPY-E-DATA-MOVIMENTACAO OF EDER0005-WS-REG-ANTERIOR
+                                       = EDER0005-WS-DATA-CONSULTA
+              AND EDER0005-WS-QTD-ENCONTRADOS < 50
+               ADD 1 TO EDER0005-WS-QTD-ENCONTRADOS
+               SET EDER0005-WS-IDX TO EDER0005-WS-QTD-ENCONTRADOS
+               MOVE EDER0005-WS-SEQ-DETALHE
+                   TO EDER0005-OC-SEQ (EDER0005-WS-IDX)
+               MOVE EDERWCPY-E-CONTA OF EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-OC-CONTA (EDER0005-WS-IDX)
+               MOVE EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                 EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-OC-TIPO (EDER0005-WS-IDX)
+               MOVE EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                                 EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-OC-VALOR (EDER0005-WS-IDX)
+               DISPLAY EDER0005-WS-QTD-ENCONTRADOS
+                       ' - CONTA: ' EDER0005-OC-CONTA (EDER0005-WS-IDX)
+                       ' TIPO: '    EDER0005-OC-TIPO  (EDER0005-WS-IDX)
+                       ' VALOR: '   EDER0005-OC-VALOR (EDER0005-WS-IDX)
+           END-IF.
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF EDER0005-WS-REG-ANTERIOR.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+       2200-EXAMINAR-DETALHE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    PEDE AO OPERADOR QUAL MOVIMENTACAO LISTADA CORRIGIR E OS    *
+      *    NOVOS VALORES DE TIPO E VALOR                               *
+      ******************************************************************
+       3000-ESCOLHER-CORRECAO.
+           DISPLAY 'INFORME O NUMERO DA MOVIMENTACAO A CORRIGIR '
+                   'OU 0 PARA NENHUMA: '.
+           ACCEPT EDER0005-WS-NUM-ESCOLHIDO.
+           IF EDER0005-WS-NUM-ESCOLHIDO = 0
+              OR EDER0005-WS-NUM-ESCOLHIDO
+                                > EDER0005-WS-QTD-ENCONTRADOS
+               MOVE 0 TO EDER0005-WS-NUM-ESCOLHIDO
+               GO TO 3000-ESCOLHER-CORRECAO-EXIT
+           END-IF.
+           MOVE 'N' TO EDER0005-WS-TIPO-OK.
+           PERFORM 3100-PEDIR-NOVO-TIPO THRU 3100-PEDIR-NOVO-TIPO-EXIT
+               UNTIL EDER0005-88-TIPO-OK.
+           DISPLAY 'NOVO VALOR (9(13)V99, SEM PONTO DECIMAL): '.
+           ACCEPT EDER0005-WS-NOVO-VALOR.
+       3000-ESCOLHER-CORRECAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    PEDE O NOVO TIPO DE MOVIMENTACAO E REPETE A PERGUNTA ATE    *
+      *    QUE O OPERADOR INFORME EXATAMENTE 'D' OU 'C' (MESMO         *
+      *    CRITERIO DE EDER0002-2210-VALIDAR-TIPO), PARA QUE ESTA      *
+      *    TRANSACAO NAO REABRA A BRECHA DE TIPO INVALIDO QUE          *
+      *    EDER0002 FECHOU                                             *
+      ******************************************************************
+       3100-PEDIR-NOVO-TIPO.
+           DISPLAY 'NOVO TIPO (D OU C): '.
+           ACCEPT EDER0005-WS-NOVO-TIPO.
+           IF EDER0005-WS-NOVO-TIPO = 'D' OR EDER0005-WS-NOVO-TIPO = 'C'
+               SET EDER0005-88-TIPO-OK TO TRUE
+           ELSE
+               DISPLAY 'EDER0005 - TIPO INVALIDO. INFORME D OU C'
+           END-IF.
+       3100-PEDIR-NOVO-TIPO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    COPIA O ARQUIVO INTEIRO PARA UMA NOVA GERACAO, APLICANDO A  *
+      *    CORRECAO ESCOLHIDA E RECALCULANDO O HASH DO TRAILER         *
+      ******************************************************************
+       4000-REGRAVAR-ARQUIVO.
+           MOVE 'N' TO EDER0005-WS-FIM-ARQUIVO.
+           MOVE 'N' TO EDER0005-WS-TEM-PENDENTE.
+           MOVE ZEROS TO EDER0005-WS-SEQ-DETALHE
+                         EDER0005-WS-SOMA-VALORES
+                         EDER0005-WS-SOMA-ORIGINAL.
+           SET EDER0005-88-TRAILER-OK TO TRUE.
+
+           OPEN INPUT  ARQ-MOVTO.
+           IF EDER0005-WS-FS-MOVTO NOT = '00'
+               DISPLAY 'EDER0005 - ERRO AO ABRIR ARQ-MOVTO: '
+                       EDER0005-WS-FS-MOVTO
+               SET EDER0005-88-ABORTAR TO TRUE
+               GO TO 4000-REGRAVAR-ARQUIVO-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARQ-MOVTO-NOVO.
+           IF EDER0005-WS-FS-NOVO NOT = '00'
+               DISPLAY 'EDER0005 - ERRO AO ABRIR ARQ-MOVTO-NOVO: '
+                       EDER0005-WS-FS-NOVO
+               SET EDER0005-88-ABORTAR TO TRUE
+               CLOSE ARQ-MOVTO
+               GO TO 4000-REGRAVAR-ARQUIVO-EXIT
+           END-IF.
+
+      *    O HEADER E COPIADO SEM ALTERACAO.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF REG-MOVTO-NOVO.
+           WRITE REG-MOVTO-NOVO.
+
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+           IF NOT EDER0005-88-FIM-ARQUIVO
+               MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+                   TO EDERWCPY-REGISTRO OF EDER0005-WS-REG-ANTERIOR
+               SET EDER0005-88-TEM-PENDENTE TO TRUE
+               PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT
+           END-IF.
+
+           PERFORM 4100-COPIAR-DETALHE
+                              THRU 4100-COPIAR-DETALHE-EXIT
+               UNTIL EDER0005-88-FIM-ARQUIVO.
+
+           PERFORM 4150-VALIDAR-TRAILER-ORIGINAL
+                              THRU 4150-VALIDAR-TRAILER-ORIGINAL-EXIT.
+
+      *    O ULTIMO REGISTRO PENDENTE E O TRAILER: A QUANTIDADE NAO
+      *    MUDA COM UMA CORRECAO, MAS O HASH E RECALCULADO.
+           MOVE EDER0005-WS-SOMA-VALORES
+               TO EDERWCPY-T-HASH-VALORES OF EDER0005-WS-REG-ANTERIOR.
+           MOVE EDERWCPY-REGISTRO OF EDER0005-WS-REG-ANTERIOR
+               TO EDERWCPY-REGISTRO OF REG-MOVTO-NOVO.
+           WRITE REG-MOVTO-NOVO.
+
+           CLOSE ARQ-MOVTO.
+           CLOSE ARQ-MOVTO-NOVO.
+           PERFORM 5000-GRAVAR-AUDITORIA
+                              THRU 5000-GRAVAR-AUDITORIA-EXIT.
+           DISPLAY 'EDER0005 - CORRECAO GRAVADA EM ARQ-MOVTO-NOVO'.
+           IF EDER0005-88-TRAILER-OK
+               DISPLAY 'EDER0005 - TRAILER ORIGINAL CONFERIDO...: OK'
+           ELSE
+               DISPLAY 'EDER0005 - TRAILER ORIGINAL CONFERIDO...: '
+                       'DIVERGENTE'
+           END-IF.
+       4000-REGRAVAR-ARQUIVO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFERE O TRAILER DO ARQUIVO ORIGINAL (LIDO NESTA MESMA     *
+      *    PASSAGEM, ANTES DE QUALQUER CORRECAO SER APLICADA) CONTRA   *
+      *    A QUANTIDADE DE DETALHES E O SOMATORIO REALMENTE            *
+      *    ENCONTRADOS, PARA QUE UM ARQUIVO DE ENTRADA TRUNCADO OU     *
+      *    CORROMPIDO SEJA DETECTADO ANTES DE SERVIR DE BASE PARA A    *
+      *    NOVA GERACAO                                                *
+      ******************************************************************
+       4150-VALIDAR-TRAILER-ORIGINAL.
+           IF NOT EDER0005-88-TEM-PENDENTE
+               DISPLAY 'EDER0005 - ARQUIVO SEM REGISTRO TRAILER'
+               MOVE 'N' TO EDER0005-WS-TRAILER-OK
+               GO TO 4150-VALIDAR-TRAILER-ORIGINAL-EXIT
+           END-IF.
+
+           IF EDERWCPY-T-QTD-REGISTROS OF EDER0005-WS-REG-ANTERIOR
+                       NOT = EDER0005-WS-SEQ-DETALHE
+               DISPLAY 'EDER0005 - QTDE DE REGISTROS DO TRAILER '
+                       'DIVERGENTE. LIDOS: ' EDER0005-WS-SEQ-DETALHE
+                       ' TRAILER: '
+                       EDERWCPY-T-QTD-REGISTROS OF
+                                     EDER0005-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0005-WS-TRAILER-OK
+           END-IF.
+
+           IF EDERWCPY-T-HASH-VALORES OF EDER0005-WS-REG-ANTERIOR
+                       NOT = EDER0005-WS-SOMA-ORIGINAL
+               DISPLAY 'EDER0005 - HASH DE VALORES DO TRAILER '
+                       'DIVERGENTE. CALCULADO: '
+                       EDER0005-WS-SOMA-ORIGINAL
+                       ' TRAILER: '
+                       EDERWCPY-T-HASH-VALORES OF
+                                     EDER0005-WS-REG-ANTERIOR
+               MOVE 'N' TO EDER0005-WS-TRAILER-OK
+           END-IF.
+       4150-VALIDAR-TRAILER-ORIGINAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CONFIRMA O REGISTRO PENDENTE COMO DETALHE, APLICA A         *
+      *    CORRECAO QUANDO FOR O REGISTRO ESCOLHIDO, GRAVA NA NOVA     *
+      *    GERACAO E ACUMULA O VALOR PARA O NOVO HASH DO TRAILER       *
+      ******************************************************************
+       4100-COPIAR-DETALHE.
+           ADD 1 TO EDER0005-WS-SEQ-DETALHE.
+           ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                             EDER0005-WS-REG-ANTERIOR
+               TO EDER0005-WS-SOMA-ORIGINAL.
+           IF EDER0005-WS-SEQ-DETALHE =
+                       EDER0005-OC-SEQ (EDER0005-WS-NUM-ESCOLHIDO)
+               MOVE EDERWCPY-E-CONTA OF EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-WS-CONTA-CORRIGIDA
+               MOVE EDERWCPY-E-DATA-MOVIMENTACAO OF
+                                     EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-WS-DATA-CORRIGIDA
+               MOVE EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                     EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-WS-TIPO-ANTERIOR
+               MOVE EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                                     EDER0005-WS-REG-ANTERIOR
+                   TO EDER0005-WS-VALOR-ANTERIOR
+               MOVE EDER0005-WS-NOVO-TIPO
+                   TO EDERWCPY-E-TIPO-MOVIMENTACAO OF
+                                     EDER0005-WS-REG-ANTERIOR
+               MOVE EDER0005-WS-NOVO-VALOR
+                   TO EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                                     EDER0005-WS-REG-ANTERIOR
+           END-IF.
+           ADD EDERWCPY-E-VALOR-MOVIMENTACAO OF
+                             EDER0005-WS-REG-ANTERIOR
+               TO EDER0005-WS-SOMA-VALORES.
+           MOVE EDERWCPY-REGISTRO OF EDER0005-WS-REG-ANTERIOR
+               TO EDERWCPY-REGISTRO OF REG-MOVTO-NOVO.
+           WRITE REG-MOVTO-NOVO.
+           MOVE EDERWCPY-REGISTRO OF REG-MOVTO
+               TO EDERWCPY-REGISTRO OF EDER0005-WS-REG-ANTERIOR.
+           PERFORM 2100-LER-MOVTO THRU 2100-LER-MOVTO-EXIT.
+       4100-COPIAR-DETALHE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    GRAVA UM REGISTRO DE AUDITORIA COM O VALOR ANTERIOR, O NOVO *
+      *    VALOR, A DATA/HORA DO SISTEMA E O USUARIO DA CORRECAO       *
+      ******************************************************************
+       5000-GRAVAR-AUDITORIA.
+           ACCEPT EDER0005-WS-USUARIO FROM ENVIRONMENT 'USER'.
+           ACCEPT EDER0005-WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT EDER0005-WS-HORA-SISTEMA FROM TIME.
+
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF EDER0005-WS-FS-AUDIT = '35'
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           IF EDER0005-WS-FS-AUDIT NOT = '00'
+               DISPLAY 'EDER0005 - ERRO AO ABRIR ARQ-AUDITORIA: '
+                       EDER0005-WS-FS-AUDIT
+               DISPLAY 'EDER0005 - REGISTRO DE AUDITORIA NAO GRAVADO'
+               GO TO 5000-GRAVAR-AUDITORIA-EXIT
+           END-IF.
+
+           MOVE EDER0005-WS-DATA-SISTEMA
+               TO EDER0005-AUD-DATA-HORA (1:8).
+           MOVE EDER0005-WS-HORA-SISTEMA
+               TO EDER0005-AUD-DATA-HORA (9:6).
+           MOVE EDER0005-WS-USUARIO         TO EDER0005-AUD-USUARIO.
+           MOVE EDER0005-WS-CONTA-CORRIGIDA TO EDER0005-AUD-CONTA.
+           MOVE EDER0005-WS-DATA-CORRIGIDA
+               TO EDER0005-AUD-DATA-MOVTO.
+           MOVE EDER0005-WS-TIPO-ANTERIOR
+               TO EDER0005-AUD-TIPO-ANTERIOR.
+           MOVE EDER0005-WS-VALOR-ANTERIOR
+               TO EDER0005-AUD-VALOR-ANTERIOR.
+           MOVE EDER0005-WS-NOVO-TIPO       TO EDER0005-AUD-TIPO-NOVO.
+           MOVE EDER0005-WS-NOVO-VALOR      TO EDER0005-AUD-VALOR-NOVO.
+           WRITE REG-AUDITORIA.
+
+           CLOSE ARQ-AUDITORIA.
+       5000-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
