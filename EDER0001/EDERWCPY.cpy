@@ -3,24 +3,44 @@
       *    DESCRICAO..:  MOVIMENTACOES                                 *
       *    DATA.......:  14/10/2021                                    *
       *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
-      *    TAMANHO....:  26                                            *
+      *    TAMANHO....:  34                                            *
       ******************************************************************
       *                                                                *
       *    H-OBJETIVO-ARQUIVO.....: OBJETIVO DO ARQUIVO                *
       *                                                                *
-      *    E-DATA-MOVIMENTACAO....: DATA DA MOVIMENTACAO               *
+      *    E-CONTA...............: CONTA/CONTRATO DA MOVIMENTACAO      *
+      *    E-DATA-MOVIMENTACAO....: DATA DA MOVIMENTACAO - CCYYMMDD    *
       *    E-TIPO-MOVIMENTACAO....: TIPO DA MOVIMENTACAO - 'D' OU 'C'  *
       *    E-VALOR-MOVIMENTACAO...: VALOR DA MOVIMENTACAO              *
       *                                                                *
+      *    T-QTD-REGISTROS........: QTDE DE REGISTROS DE DETALHE      *
+      *    T-HASH-VALORES.........: SOMATORIO DE E-VALOR-MOVIMENTACAO  *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       INCLUIDO EDERWCPY-E-CONTA PARA       *
+      *                           PERMITIR ARQUIVOS MULTI-CONTA        *
+      *    09/08/2026   EGR       E-DATA-MOVIMENTACAO PASSOU DE        *
+      *                           X(10) PARA 9(08) CCYYMMDD, PARA      *
+      *                           PERMITIR ORDENACAO CRONOLOGICA       *
+      *    09/08/2026   EGR       INCLUIDO O REGISTRO TRAILER (ULTIMO  *
+      *                           REGISTRO FISICO DO ARQUIVO) COM      *
+      *                           QTDE DE REGISTROS E HASH DE VALORES  *
       ******************************************************************
       *                                                                *
        05  EDERWCPY-REGISTRO.
            10 EDERWCPY-HEADER.
               15 EDERWCPY-H-OBJETIVO-ARQUIVO           PIC X(25).
-              15 FILLER                                PIC X(01).
+              15 FILLER                                PIC X(09).
            10 EDERWCPY-REGISTROS             REDEFINES EDERWCPY-HEADER.
-              15 EDERWCPY-E-DATA-MOVIMENTACAO          PIC X(10).
+              15 EDERWCPY-E-CONTA                      PIC 9(10).
+              15 EDERWCPY-E-DATA-MOVIMENTACAO          PIC 9(08).
               15 EDERWCPY-E-TIPO-MOVIMENTACAO          PIC X(01).
               15 EDERWCPY-E-VALOR-MOVIMENTACAO         PIC 9(13)V99.
+           10 EDERWCPY-TRAILER                REDEFINES EDERWCPY-HEADER.
+              15 EDERWCPY-T-QTD-REGISTROS             PIC 9(07).
+              15 EDERWCPY-T-HASH-VALORES              PIC 9(15)V99.
+              15 FILLER                                PIC X(10).
       *                                                                *
       ******************************************************************
