@@ -0,0 +1,46 @@
+      ******************************************************************
+      *    NOME BOOK..:  EDERCCPY                                      *
+      *    DESCRICAO..:  CONFIRMACAO DE MOVIMENTACOES (VALOR COM SINAL)*
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      *    TAMANHO....:  34                                            *
+      ******************************************************************
+      *                                                                *
+      *    H-OBJETIVO-ARQUIVO.....: OBJETIVO DO ARQUIVO                *
+      *                                                                *
+      *    C-CONTA...............: CONTA/CONTRATO DA MOVIMENTACAO      *
+      *    C-DATA-MOVIMENTACAO....: DATA DA MOVIMENTACAO - CCYYMMDD    *
+      *    C-VALOR-SINAL..........: VALOR DE CONFIRMACAO DA FONTE,     *
+      *                             COM SINAL (NEGATIVO = DEBITO,      *
+      *                             POSITIVO = CREDITO), USADO PARA    *
+      *                             CONFERIR EDERWCPY-E-TIPO-          *
+      *                             MOVIMENTACAO                       *
+      *                                                                *
+      *    T-QTD-REGISTROS........: QTDE DE REGISTROS DE DETALHE      *
+      *    T-HASH-VALORES.........: SOMATORIO COM SINAL DE C-VALOR-    *
+      *                             SINAL                              *
+      *                                                                *
+      ******************************************************************
+      *    HISTORICO DE ALTERACOES                                     *
+      *    DATA         AUTOR     DESCRICAO                            *
+      *    09/08/2026   EGR       VERSAO INICIAL - ARQUIVO DE          *
+      *                           CONFIRMACAO RECEBIDO DA FONTE PARA   *
+      *                           CONFERENCIA DE SINAL CONTRA          *
+      *                           EDERWCPY-E-TIPO-MOVIMENTACAO         *
+      ******************************************************************
+      *                                                                *
+       05  EDERCCPY-REGISTRO.
+           10 EDERCCPY-HEADER.
+              15 EDERCCPY-H-OBJETIVO-ARQUIVO           PIC X(25).
+              15 FILLER                                PIC X(09).
+           10 EDERCCPY-REGISTROS             REDEFINES EDERCCPY-HEADER.
+              15 EDERCCPY-C-CONTA                      PIC 9(10).
+              15 EDERCCPY-C-DATA-MOVIMENTACAO          PIC 9(08).
+              15 EDERCCPY-C-VALOR-SINAL                PIC S9(13)V99.
+              15 FILLER                                PIC X(01).
+           10 EDERCCPY-TRAILER                REDEFINES EDERCCPY-HEADER.
+              15 EDERCCPY-T-QTD-REGISTROS             PIC 9(07).
+              15 EDERCCPY-T-HASH-VALORES              PIC S9(15)V99.
+              15 FILLER                                PIC X(10).
+      *                                                                *
+      ******************************************************************
